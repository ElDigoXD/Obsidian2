@@ -1,46 +1,192 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAINHRMS.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USERFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS USERID
+           FILE STATUS IS FSU.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD USERFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/USER.DAT".
+       01 USERREC.
+           03 USERID           PIC X(8).
+           03 USER-PWD-HASH    PIC 9(10).
+           03 USER-ROLE        PIC X(8).
+
        WORKING-STORAGE SECTION.
        77 CHOICE PIC 9.
-       
+       77 FSU PIC XX.
+       77 WS-LOGIN-ID    PIC X(8).
+       77 WS-LOGIN-PWD   PIC X(20).
+       77 WS-LOGIN-HASH  PIC 9(10).
+       77 WS-LOGIN-OK    PIC X VALUE "N".
+       77 WS-LOGIN-TRIES PIC 9 VALUE 0.
+       77 WS-USER-ROLE   PIC X(8).
+       01 WS-HASH-WORK.
+           03 WS-HASH-I    PIC 9(4).
+           03 WS-HASH-ACC  PIC 9(10).
+           03 WS-HASH-CH   PIC 9(3).
+
        screen section.
+       01 login-screen.
+           03 line 1 column 1 value " ".
+           03 line 3 column 15 value
+               "*******************************************".
+           03 line 5 column 15 value
+               "     HUMAN RESOURCE MANAGEMENT SYSTEM      ".
+           03 line 7 column 15 value
+               "*******************************************".
+           03 line 12 column 20 value "USER ID       :".
+           03 line 12 column 37 using WS-LOGIN-ID.
+           03 line 14 column 20 value "PASSWORD      :".
+           03 line 14 column 37 using WS-LOGIN-PWD.
+
+       01 login-failed-msg.
+           03 line 1 column 1 value " ".
+           03 line 12 column 25 value "INVALID USER ID OR PASSWORD".
+           03 line 20 column 10 value
+               "PRESS ENTER TO TRY AGAIN".
+
+       01 login-locked-msg.
+           03 line 1 column 1 value " ".
+           03 line 12 column 25 value "TOO MANY FAILED ATTEMPTS".
+           03 line 20 column 10 value
+               "PRESS ENTER TO EXIT".
+
+       01 access-denied-msg.
+           03 line 1 column 1 value " ".
+           03 line 12 column 25 value "ACCESS DENIED FOR YOUR ROLE".
+           03 line 20 column 10 value
+               "PRESS ENTER TO RETURN TO MAIN MENU".
+
+       01 no-userfile-msg.
+           03 line 1 column 1 value " ".
+           03 line 12 column 15 value
+               "NO USERS SET UP YET - RUN USERADMIN TO ADD ONE".
+           03 line 20 column 10 value
+               "PRESS ENTER TO EXIT".
+
        01 main-menu.
-           03 line 3 column 15 value 
+           03 line 3 column 15 value
                "*******************************************".
-           03 line 5 column 15 value 
+           03 line 5 column 15 value
                "     HUMAN RESOURCE MANAGEMENT SYSTEM      ".
-           03 line 7 column 15 value 
+           03 line 7 column 15 value
                "*******************************************".
            03 line 10 column 25 value "1. HRMS WRITE".
            03 line 12 column 25 value "2. HRMS READ".
            03 line 14 column 25 value "3. HRMS DELETE".
-           03 line 16 column 25 value "4. EXIT".
-           03 line 18 column 25 value "ENTER YOUR CHOICE :".
-           03 line 18 column 46 using CHOICE.
-           
+           03 line 16 column 25 value "4. HRMS MAINTENANCE".
+           03 line 18 column 25 value "5. EXIT".
+           03 line 20 column 25 value "ENTER YOUR CHOICE :".
+           03 line 20 column 46 using CHOICE.
+
 
        PROCEDURE DIVISION.
        MAIN-PARA.
+           PERFORM LOGIN-PARA.
+           IF WS-LOGIN-OK NOT = "Y"
+              STOP RUN.
+           GO TO MENU-PARA.
+
+       LOGIN-PARA.
+           DISPLAY " " AT 0101 ERASE EOS.
+           accept login-screen.
+           PERFORM HASH-PASSWORD-PARA.
+           OPEN INPUT USERFILE.
+           IF FSU = 30
+              MOVE "N" TO WS-LOGIN-OK
+              DISPLAY " " AT 0101 ERASE EOS
+              accept no-userfile-msg
+              STOP RUN
+           ELSE
+              MOVE WS-LOGIN-ID TO USERID
+              READ USERFILE
+                 INVALID KEY MOVE "N" TO WS-LOGIN-OK
+                 NOT INVALID KEY
+                    IF USER-PWD-HASH = WS-LOGIN-HASH
+                       MOVE "Y" TO WS-LOGIN-OK
+                       MOVE USER-ROLE TO WS-USER-ROLE
+                    ELSE
+                       MOVE "N" TO WS-LOGIN-OK
+                    END-IF
+              END-READ
+              CLOSE USERFILE
+           END-IF.
+           IF WS-LOGIN-OK NOT = "Y"
+              ADD 1 TO WS-LOGIN-TRIES
+              IF WS-LOGIN-TRIES >= 3
+                 DISPLAY " " AT 0101 ERASE EOS
+                 accept login-locked-msg
+                 STOP ' '
+              ELSE
+                 DISPLAY " " AT 0101 ERASE EOS
+                 accept login-failed-msg
+                 STOP ' '
+                 GO TO LOGIN-PARA
+              END-IF
+           END-IF.
+
+       HASH-PASSWORD-PARA.
+           MOVE ZERO TO WS-HASH-ACC.
+           PERFORM VARYING WS-HASH-I FROM 1 BY 1
+                 UNTIL WS-HASH-I > 20
+              MOVE FUNCTION ORD(WS-LOGIN-PWD(WS-HASH-I:1)) TO WS-HASH-CH
+              COMPUTE WS-HASH-ACC =
+                 FUNCTION MOD((WS-HASH-ACC * 31) + WS-HASH-CH,
+                 9999999999)
+           END-PERFORM.
+           MOVE WS-HASH-ACC TO WS-LOGIN-HASH.
+
+       MENU-PARA.
            DISPLAY " " AT 0101 ERASE EOS.
            accept main-menu.
            IF CHOICE = 1
-              CALL "EMPWRITE"
-              CANCEL "EMPWRITE"
-              GO TO MAIN-PARA
+              IF WS-USER-ROLE = "WRITE" OR WS-USER-ROLE = "ADMIN"
+                 CALL "EMPWRITE"
+                 CANCEL "EMPWRITE"
+              ELSE
+                 DISPLAY " " AT 0101 ERASE EOS
+                 accept access-denied-msg
+                 STOP ' '
+              END-IF
+              GO TO MENU-PARA
            ELSE
              IF CHOICE = 2
                 CALL "EMPREAD"
                 CANCEL "EMPREAD"
-                GO TO MAIN-PARA
+                GO TO MENU-PARA
              else
                IF CHOICE = 3
-                 CALL "EMPDELETE"
-                 CANCEL "EMPDELETE"
-                 GO TO MAIN-PARA
+                 IF WS-USER-ROLE = "DELETE" OR WS-USER-ROLE = "ADMIN"
+                    CALL "EMPDELETE"
+                    CANCEL "EMPDELETE"
+                 ELSE
+                    DISPLAY " " AT 0101 ERASE EOS
+                    accept access-denied-msg
+                    STOP ' '
+                 END-IF
+                 GO TO MENU-PARA
                ELSE
-                  STOP RUN.
+                 IF CHOICE = 4
+                   IF WS-USER-ROLE = "WRITE" OR WS-USER-ROLE = "ADMIN"
+                      CALL "EMPMAINT"
+                      CANCEL "EMPMAINT"
+                   ELSE
+                      DISPLAY " " AT 0101 ERASE EOS
+                      accept access-denied-msg
+                      STOP ' '
+                   END-IF
+                   GO TO MENU-PARA
+                 ELSE
+                    STOP RUN.
 
        END PROGRAM MAINHRMS.
        IDENTIFICATION DIVISION.
@@ -68,8 +214,9 @@
            FILE STATUS IS FSB.
 
            SELECT DESIGNATIONFILE ASSIGN TO DISK
-           ORGANIZATION IS SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DESID
            FILE STATUS IS FSDES.
 
            SELECT DEPARTMENTFILE ASSIGN TO DISK
@@ -83,6 +230,7 @@
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS RREVID
            ALTERNATE RECORD KEY IS REMPID
+           WITH DUPLICATES
            FILE STATUS IS FSR.
 
            SELECT PAYMENTFILE ASSIGN TO DISK
@@ -99,8 +247,9 @@
            FILE STATUS IS FSC.
 
            SELECT GRADEFILE ASSIGN TO DISK
-           ORGANIZATION IS SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS GGRADE
            FILE STATUS IS FSG.
 
            SELECT TRANSFERFILE ASSIGN TO DISK
@@ -134,6 +283,7 @@
            02 EGRDNO    PIC 99.
            02 EBRNID    PIC X(6).
            02 EDESID    PIC X(6).
+           02 EDEPID    PIC X(6).
 
        FD LEAVEFILE
            LABEL RECORDS ARE STANDARD
@@ -253,6 +403,7 @@
            02 TTRFID   PIC X(6).
            02 TEMPID   PIC X(6).
            02 TOBRID   PIC X(6).
+           02 TNBRID   PIC X(6).
            02 TTRFDT   PIC X(10).
 
        FD EMPPERSONALFILE
@@ -292,7 +443,11 @@
        77 DES   PIC X(6).
        77 GR    PIC 99.
        77 CHOICE PIC 99.
-       
+       77 WS-RHEMPID PIC X(6).
+       77 WS-CSEMPID PIC X(6).
+       77 WS-BROWSE-CMD  PIC X.
+       77 WS-BROWSE-DONE PIC X.
+
         screen section.
        01 main-para-menu.
            03 line 3 column 10 value 
@@ -312,9 +467,11 @@
            03 line 19 column 5 value " 9. GRADE FILE".
            03 line 20 column 5 value "10. TRANSFER FILE".
            03 line 21 column 5 value "11. EMPLOYEE PERSONAL FILE".
-           03 line 22 column 5 value "12. EXIT".
-           03 line 23 column 25 value "ENTER U R CHOICE :".
-           03 line 23 column 45 using CHOICE.
+           03 line 22 column 5 value "12. REVISION HISTORY BY EMPLOYEE".
+           03 line 23 column 5 value "13. CONFIRMATION STATUS BY EMP".
+           03 line 24 column 5 value "14. EXIT".
+           03 line 25 column 25 value "ENTER U R CHOICE :".
+           03 line 25 column 45 using CHOICE.
 
        01 emp-para-select.
            03 line 1 column 1 value "ENTER CODE :".
@@ -348,8 +505,13 @@
            03 line 12 column 25 from EBRNID.
            03 line 13 column 1 value " DESIGNATION CODE     :".
            03 line 13 column 25 from EDESID.
-           03 line 20 column 10 value 
+           03 line 14 column 1 value " DEPARTMENT CODE      :".
+           03 line 14 column 25 from EDEPID.
+           03 line 20 column 10 value
                "PRESS ENTER TO RETURN TO HRMS READ MENU".
+           03 line 22 column 10 value
+               "N=NEXT  P=PREVIOUS  ENTER=RETURN TO MENU :".
+           03 line 22 column 55 using WS-BROWSE-CMD.
 
        01 leave-para-select.
            03 line 1 column 1 value " ".
@@ -368,6 +530,9 @@
            03 line 4 column 19 from LLEVCAT.
            03 line 20 column 10 value 
                "PRESS ENTER TO RETURN TO HRMS READ MENU".
+           03 line 22 column 10 value
+               "N=NEXT  P=PREVIOUS  ENTER=RETURN TO MENU :".
+           03 line 22 column 55 using WS-BROWSE-CMD.
 
        01 branch-para-select.
            03 line 1 column 1 value " ".
@@ -390,6 +555,9 @@
            03 line 5 column 19 from BMGRNAME.
            03 line 20 column 10 value 
                "PRESS ENTER TO RETURN TO HRMS READ MENU".
+           03 line 22 column 10 value
+               "N=NEXT  P=PREVIOUS  ENTER=RETURN TO MENU :".
+           03 line 22 column 55 using WS-BROWSE-CMD.
 
        01 designation-para-select.
            03 line 1 column 1 value " ".
@@ -420,6 +588,9 @@
            03 line 2 column 20 from DEPNAME.
            03 line 20 column 10 value 
                "PRESS ENTER TO RETURN TO HRMS READ MENU".
+           03 line 22 column 10 value
+               "N=NEXT  P=PREVIOUS  ENTER=RETURN TO MENU :".
+           03 line 22 column 55 using WS-BROWSE-CMD.
 
        01 revision-para-select.
            03 line 1 column 1 value " ".
@@ -460,7 +631,32 @@
            03 line 15 column 27 from RESI.
            03 line 16 column 1 value " REVISED DATE           :".
            03 line 16 column 27 from RREVDATE.
-           03 line 20 column 10 value 
+           03 line 20 column 10 value
+               "PRESS ENTER TO RETURN TO HRMS READ MENU".
+           03 line 22 column 10 value
+               "N=NEXT  P=PREVIOUS  ENTER=RETURN TO MENU :".
+           03 line 22 column 55 using WS-BROWSE-CMD.
+
+       01 revision-history-select.
+           03 line 1 column 1 value " ".
+           03 line 1 column 1 value "ENTER EMP CODE FOR HISTORY:".
+           03 line 2 column 1 using WS-RHEMPID.
+
+       01 no-revision-history.
+           03 line 1 column 1 value " ".
+           03 line 12 column 25 value "NO REVISION HISTORY FOUND".
+           03 line 20 column 10 value
+               "PRESS ENTER TO RETURN TO HRMS READ MENU".
+
+       01 confirmation-status-select.
+           03 line 1 column 1 value " ".
+           03 line 1 column 1 value "ENTER EMP CODE :".
+           03 line 2 column 1 using WS-CSEMPID.
+
+       01 no-confirmation-status.
+           03 line 1 column 1 value " ".
+           03 line 12 column 25 value "NO CONFIRMATION RECORD FOUND".
+           03 line 20 column 10 value
                "PRESS ENTER TO RETURN TO HRMS READ MENU".
 
        01 payment-para-select.
@@ -545,6 +741,9 @@
            03 line 11 column 34 from POTHERL.
            03 line 20 column 10 value 
                "PRESS ENTER TO RETURN TO HRMS READ MENU".
+           03 line 22 column 10 value
+               "N=NEXT  P=PREVIOUS  ENTER=RETURN TO MENU :".
+           03 line 22 column 55 using WS-BROWSE-CMD.
 
        01 confirmation-para-select.
            03 line 1 column 1 value " ".
@@ -561,6 +760,9 @@
            03 line 3 column 22 from CCDATE.
            03 line 20 column 10 value 
                "PRESS ENTER TO RETURN TO HRMS READ MENU".
+           03 line 22 column 10 value
+               "N=NEXT  P=PREVIOUS  ENTER=RETURN TO MENU :".
+           03 line 22 column 55 using WS-BROWSE-CMD.
 
        01 grade-para-select.
            03 line 1 column 1 value " ".
@@ -591,10 +793,15 @@
            03 line 2 column 22 from TEMPID.
            03 line 3 column 1 value " OLD BRANCH CODE   :".
            03 line 3 column 22 from TOBRID.
-           03 line 4 column 1 value " TRANSFER DATE     :".
-           03 line 4 column 22 from TTRFDT.
-           03 line 20 column 10 value 
+           03 line 4 column 1 value " NEW BRANCH CODE   :".
+           03 line 4 column 22 from TNBRID.
+           03 line 5 column 1 value " TRANSFER DATE     :".
+           03 line 5 column 22 from TTRFDT.
+           03 line 20 column 10 value
                "PRESS ENTER TO RETURN TO HRMS READ MENU".
+           03 line 22 column 10 value
+               "N=NEXT  P=PREVIOUS  ENTER=RETURN TO MENU :".
+           03 line 22 column 55 using WS-BROWSE-CMD.
 
        01 emppersonal-para-select.
            03 line 1 column 1 value " ".
@@ -639,6 +846,9 @@
            03 line 17 column 21 from EPDOBC.
            03 line 20 column 10 value 
                "PRESS ENTER TO RETURN TO HRMS READ MENU".
+           03 line 22 column 10 value
+               "N=NEXT  P=PREVIOUS  ENTER=RETURN TO MENU :".
+           03 line 22 column 55 using WS-BROWSE-CMD.
 
        01 invalid-code.
            03 line 1 column 1 value " ".
@@ -682,54 +892,124 @@
                                 IF CHOICE = 11
                                    GO TO EMPPERSONAL-PARA
                                  ELSE
-                                   EXIT PROGRAM.
+                                   IF CHOICE = 12
+                                      GO TO REVISION-HISTORY-PARA
+                                   ELSE
+                                     IF CHOICE = 13
+                                        GO TO CONFIRMATION-STATUS-PARA
+                                     ELSE
+                                       EXIT PROGRAM.
 
        EMP-PARA.
            DISPLAY " " AT 0101 ERASE EOS.
            OPEN INPUT EMPFILE.
            accept emp-para-select.
            DISPLAY " " AT 0101 ERASE EOS.
-           READ EMPFILE INVALID KEY GO TO ERROR-EMP-PARA.
-           accept emp-para-menu.
+           READ EMPFILE INVALID KEY PERFORM START-EMP-BROWSE-PARA.
+           MOVE "N" TO WS-BROWSE-DONE.
+           PERFORM UNTIL WS-BROWSE-DONE = "Y"
+              DISPLAY " " AT 0101 ERASE EOS
+              accept emp-para-menu
+              EVALUATE WS-BROWSE-CMD
+                 WHEN "N" WHEN "n"
+                    READ EMPFILE NEXT RECORD
+                       AT END MOVE "Y" TO WS-BROWSE-DONE
+                    END-READ
+                 WHEN "P" WHEN "p"
+                    READ EMPFILE PREVIOUS RECORD
+                       AT END MOVE "Y" TO WS-BROWSE-DONE
+                    END-READ
+                 WHEN OTHER
+                    MOVE "Y" TO WS-BROWSE-DONE
+              END-EVALUATE
+           END-PERFORM.
            CLOSE EMPFILE.
            STOP ' '.
            GO TO MAIN-PARA.
 
+       START-EMP-BROWSE-PARA.
+           START EMPFILE KEY IS NOT LESS THAN EEMPID
+              INVALID KEY GO TO ERROR-EMP-PARA.
+           READ EMPFILE NEXT RECORD
+              AT END GO TO ERROR-EMP-PARA.
+
        LEAVE-PARA.
            DISPLAY " " AT 0101 ERASE EOS.
            OPEN INPUT LEAVEFILE.
            accept leave-para-select.
            DISPLAY " " AT 0101 ERASE EOS.
-           READ LEAVEFILE INVALID KEY GO TO ERROR-LEAVE-PARA.
-           accept leave-para-menu.      
+           READ LEAVEFILE INVALID KEY PERFORM START-LEAVE-BROWSE-PARA.
+           MOVE "N" TO WS-BROWSE-DONE.
+           PERFORM UNTIL WS-BROWSE-DONE = "Y"
+              DISPLAY " " AT 0101 ERASE EOS
+              accept leave-para-menu
+              EVALUATE WS-BROWSE-CMD
+                 WHEN "N" WHEN "n"
+                    READ LEAVEFILE NEXT RECORD
+                       AT END MOVE "Y" TO WS-BROWSE-DONE
+                    END-READ
+                 WHEN "P" WHEN "p"
+                    READ LEAVEFILE PREVIOUS RECORD
+                       AT END MOVE "Y" TO WS-BROWSE-DONE
+                    END-READ
+                 WHEN OTHER
+                    MOVE "Y" TO WS-BROWSE-DONE
+              END-EVALUATE
+           END-PERFORM.
            CLOSE LEAVEFILE.
            STOP ' '.
            GO TO MAIN-PARA.
 
+       START-LEAVE-BROWSE-PARA.
+           START LEAVEFILE KEY IS NOT LESS THAN LEMPID
+              INVALID KEY GO TO ERROR-LEAVE-PARA.
+           READ LEAVEFILE NEXT RECORD
+              AT END GO TO ERROR-LEAVE-PARA.
+
         BRANCH-PARA.
            DISPLAY " " AT 0101 ERASE EOS.
            OPEN INPUT BRANCHFILE.
            accept branch-para-select.
            DISPLAY " " AT 0101 ERASE EOS.
-           READ BRANCHFILE INVALID KEY GO TO ERROR-BRANCH-PARA.
-           accept branch-para-menu.
+           READ BRANCHFILE INVALID KEY
+              PERFORM START-BRANCH-BROWSE-PARA.
+           MOVE "N" TO WS-BROWSE-DONE.
+           PERFORM UNTIL WS-BROWSE-DONE = "Y"
+              DISPLAY " " AT 0101 ERASE EOS
+              accept branch-para-menu
+              EVALUATE WS-BROWSE-CMD
+                 WHEN "N" WHEN "n"
+                    READ BRANCHFILE NEXT RECORD
+                       AT END MOVE "Y" TO WS-BROWSE-DONE
+                    END-READ
+                 WHEN "P" WHEN "p"
+                    READ BRANCHFILE PREVIOUS RECORD
+                       AT END MOVE "Y" TO WS-BROWSE-DONE
+                    END-READ
+                 WHEN OTHER
+                    MOVE "Y" TO WS-BROWSE-DONE
+              END-EVALUATE
+           END-PERFORM.
            CLOSE BRANCHFILE.
            STOP ' '.
            GO TO MAIN-PARA.
 
+       START-BRANCH-BROWSE-PARA.
+           START BRANCHFILE KEY IS NOT LESS THAN BBRID
+              INVALID KEY GO TO ERROR-BRANCH-PARA.
+           READ BRANCHFILE NEXT RECORD
+              AT END GO TO ERROR-BRANCH-PARA.
+
        DESIGNATION-PARA.
            DISPLAY " " AT 0101 ERASE EOS.
            OPEN INPUT DESIGNATIONFILE.
            accept designation-para-select.
            DISPLAY " " AT 0101 ERASE EOS.
-           PERFORM DES-READ-PARA UNTIL FSDES = 10.
-       DES-READ-PARA.
-           READ DESIGNATIONFILE AT END GO TO DES-EXIT-PARA.
-           IF DESID = DES
+           MOVE DES TO DESID.
+           READ DESIGNATIONFILE INVALID KEY
+                     GO TO ERROR-DESIGNATION-PARA.
            accept designation-para-menu.
-       DES-EXIT-PARA.
            CLOSE DESIGNATIONFILE.
-           DISPLAY "PRESS ENTER TO RETURN TO HRMS READ MENU".
            STOP ' '.
            GO TO MAIN-PARA.
 
@@ -739,62 +1019,150 @@
            accept department-para-select.
            DISPLAY " " AT 0101 ERASE EOS.
            READ DEPARTMENTFILE INVALID KEY
-                     GO TO ERROR-DEPARTMENT-PARA.
-           accept department-para-menu.
+              PERFORM START-DEPARTMENT-BROWSE-PARA.
+           MOVE "N" TO WS-BROWSE-DONE.
+           PERFORM UNTIL WS-BROWSE-DONE = "Y"
+              DISPLAY " " AT 0101 ERASE EOS
+              accept department-para-menu
+              EVALUATE WS-BROWSE-CMD
+                 WHEN "N" WHEN "n"
+                    READ DEPARTMENTFILE NEXT RECORD
+                       AT END MOVE "Y" TO WS-BROWSE-DONE
+                    END-READ
+                 WHEN "P" WHEN "p"
+                    READ DEPARTMENTFILE PREVIOUS RECORD
+                       AT END MOVE "Y" TO WS-BROWSE-DONE
+                    END-READ
+                 WHEN OTHER
+                    MOVE "Y" TO WS-BROWSE-DONE
+              END-EVALUATE
+           END-PERFORM.
            CLOSE DEPARTMENTFILE.
            STOP ' '.
            GO TO MAIN-PARA.
 
+       START-DEPARTMENT-BROWSE-PARA.
+           START DEPARTMENTFILE KEY IS NOT LESS THAN DEPCODE
+              INVALID KEY GO TO ERROR-DEPARTMENT-PARA.
+           READ DEPARTMENTFILE NEXT RECORD
+              AT END GO TO ERROR-DEPARTMENT-PARA.
+
        REVISION-PARA.
            DISPLAY " " AT 0101 ERASE EOS.
            OPEN INPUT REVISIONFILE.
            accept revision-para-select.
            DISPLAY " " AT 0101 ERASE EOS.
            READ REVISIONFILE INVALID KEY
-                    GO TO ERROR-REVISION-PARA.
-           accept revision-para-menu.
+              PERFORM START-REVISION-BROWSE-PARA.
+           MOVE "N" TO WS-BROWSE-DONE.
+           PERFORM UNTIL WS-BROWSE-DONE = "Y"
+              DISPLAY " " AT 0101 ERASE EOS
+              accept revision-para-menu
+              EVALUATE WS-BROWSE-CMD
+                 WHEN "N" WHEN "n"
+                    READ REVISIONFILE NEXT RECORD
+                       AT END MOVE "Y" TO WS-BROWSE-DONE
+                    END-READ
+                 WHEN "P" WHEN "p"
+                    READ REVISIONFILE PREVIOUS RECORD
+                       AT END MOVE "Y" TO WS-BROWSE-DONE
+                    END-READ
+                 WHEN OTHER
+                    MOVE "Y" TO WS-BROWSE-DONE
+              END-EVALUATE
+           END-PERFORM.
            CLOSE REVISIONFILE.
            STOP ' '.
            GO TO MAIN-PARA.
 
+       START-REVISION-BROWSE-PARA.
+           START REVISIONFILE KEY IS NOT LESS THAN RREVID
+              INVALID KEY GO TO ERROR-REVISION-PARA.
+           READ REVISIONFILE NEXT RECORD
+              AT END GO TO ERROR-REVISION-PARA.
+
        PAYMENT-PARA.
            DISPLAY " " AT 0101 ERASE EOS.
            OPEN INPUT PAYMENTFILE.
            accept payment-para-select
            DISPLAY " " AT 0101 ERASE EOS.
-           READ PAYMENTFILE INVALID KEY GO TO ERROR-PAYMENT-PARA.
-           accept payment-para-menu.
-           DISPLAY " " AT 0101 ERASE EOS.
-           accept payment-para-menu-2.
+           READ PAYMENTFILE INVALID KEY
+              PERFORM START-PAYMENT-BROWSE-PARA.
+           MOVE "N" TO WS-BROWSE-DONE.
+           PERFORM UNTIL WS-BROWSE-DONE = "Y"
+              accept payment-para-menu
+              DISPLAY " " AT 0101 ERASE EOS
+              accept payment-para-menu-2
+              EVALUATE WS-BROWSE-CMD
+                 WHEN "N" WHEN "n"
+                    READ PAYMENTFILE NEXT RECORD
+                       AT END MOVE "Y" TO WS-BROWSE-DONE
+                    END-READ
+                 WHEN "P" WHEN "p"
+                    READ PAYMENTFILE PREVIOUS RECORD
+                       AT END MOVE "Y" TO WS-BROWSE-DONE
+                    END-READ
+                 WHEN OTHER
+                    MOVE "Y" TO WS-BROWSE-DONE
+              END-EVALUATE
+              IF WS-BROWSE-DONE NOT = "Y"
+                 DISPLAY " " AT 0101 ERASE EOS
+              END-IF
+           END-PERFORM.
            CLOSE PAYMENTFILE.
            STOP ' '.
            GO TO MAIN-PARA.
 
+       START-PAYMENT-BROWSE-PARA.
+           START PAYMENTFILE KEY IS NOT LESS THAN PEMPID
+              INVALID KEY GO TO ERROR-PAYMENT-PARA.
+           READ PAYMENTFILE NEXT RECORD
+              AT END GO TO ERROR-PAYMENT-PARA.
+
        CONFIRMATION-PARA.
            DISPLAY " " AT 0101 ERASE EOS.
            OPEN INPUT CONFIRMATIONFILE.
            accept confirmation-para-select.
            DISPLAY " " AT 0101 ERASE EOS.
            READ CONFIRMATIONFILE INVALID KEY
-                   GO TO ERROR-CONFIRMATION-PARA.
-           accept confirmation-para-menu.
+              PERFORM START-CONFIRMATION-BROWSE-PARA.
+           MOVE "N" TO WS-BROWSE-DONE.
+           PERFORM UNTIL WS-BROWSE-DONE = "Y"
+              DISPLAY " " AT 0101 ERASE EOS
+              accept confirmation-para-menu
+              EVALUATE WS-BROWSE-CMD
+                 WHEN "N" WHEN "n"
+                    READ CONFIRMATIONFILE NEXT RECORD
+                       AT END MOVE "Y" TO WS-BROWSE-DONE
+                    END-READ
+                 WHEN "P" WHEN "p"
+                    READ CONFIRMATIONFILE PREVIOUS RECORD
+                       AT END MOVE "Y" TO WS-BROWSE-DONE
+                    END-READ
+                 WHEN OTHER
+                    MOVE "Y" TO WS-BROWSE-DONE
+              END-EVALUATE
+           END-PERFORM.
            CLOSE CONFIRMATIONFILE.
            STOP ' '.
            GO TO MAIN-PARA.
 
+       START-CONFIRMATION-BROWSE-PARA.
+           START CONFIRMATIONFILE KEY IS NOT LESS THAN CCONID
+              INVALID KEY GO TO ERROR-CONFIRMATION-PARA.
+           READ CONFIRMATIONFILE NEXT RECORD
+              AT END GO TO ERROR-CONFIRMATION-PARA.
+
        GRADE-PARA.
            DISPLAY " " AT 0101 ERASE EOS.
            OPEN INPUT GRADEFILE.
            accept grade-para-select.
            DISPLAY " " AT 0101 ERASE EOS.
-           PERFORM GR-READ-PARA UNTIL FSG = 10.
-       GR-READ-PARA.
-           READ GRADEFILE AT END GO TO GR-EXIT-PARA.
-           IF GGRADE = GR
+           MOVE GR TO GGRADE.
+           READ GRADEFILE INVALID KEY
+                     GO TO ERROR-GRADE-PARA.
            accept grade-para-menu.
-       GR-EXIT-PARA.
            CLOSE GRADEFILE.
-           DISPLAY "PRESS ENTER TO RETURN TO HRMS READ MENU".
            STOP ' '.
            GO TO MAIN-PARA.
 
@@ -803,24 +1171,111 @@
            OPEN INPUT TRANSFERFILE.
            accept transfer-para-select.
            DISPLAY " " AT 0101 ERASE EOS.
-           READ TRANSFERFILE INVALID KEY GO TO ERROR-TRANSFER-PARA.
-           accept transfer-para-menu.
+           READ TRANSFERFILE INVALID KEY
+              PERFORM START-TRANSFER-BROWSE-PARA.
+           MOVE "N" TO WS-BROWSE-DONE.
+           PERFORM UNTIL WS-BROWSE-DONE = "Y"
+              DISPLAY " " AT 0101 ERASE EOS
+              accept transfer-para-menu
+              EVALUATE WS-BROWSE-CMD
+                 WHEN "N" WHEN "n"
+                    READ TRANSFERFILE NEXT RECORD
+                       AT END MOVE "Y" TO WS-BROWSE-DONE
+                    END-READ
+                 WHEN "P" WHEN "p"
+                    READ TRANSFERFILE PREVIOUS RECORD
+                       AT END MOVE "Y" TO WS-BROWSE-DONE
+                    END-READ
+                 WHEN OTHER
+                    MOVE "Y" TO WS-BROWSE-DONE
+              END-EVALUATE
+           END-PERFORM.
            CLOSE TRANSFERFILE.
            STOP ' '.
            GO TO MAIN-PARA.
 
+       START-TRANSFER-BROWSE-PARA.
+           START TRANSFERFILE KEY IS NOT LESS THAN TTRFID
+              INVALID KEY GO TO ERROR-TRANSFER-PARA.
+           READ TRANSFERFILE NEXT RECORD
+              AT END GO TO ERROR-TRANSFER-PARA.
+
+       REVISION-HISTORY-PARA.
+           DISPLAY " " AT 0101 ERASE EOS.
+           accept revision-history-select.
+           OPEN INPUT REVISIONFILE.
+           MOVE WS-RHEMPID TO REMPID.
+           START REVISIONFILE KEY IS EQUAL REMPID
+              INVALID KEY MOVE "10" TO FSR.
+           IF FSR = "00"
+              PERFORM UNTIL FSR NOT = "00"
+                 READ REVISIONFILE NEXT RECORD
+                    AT END MOVE "10" TO FSR
+                    NOT AT END
+                       IF REMPID = WS-RHEMPID
+                          DISPLAY " " AT 0101 ERASE EOS
+                          accept revision-para-menu
+                       ELSE
+                          MOVE "10" TO FSR
+                       END-IF
+                 END-READ
+              END-PERFORM
+           ELSE
+              DISPLAY " " AT 0101 ERASE EOS
+              accept no-revision-history.
+           CLOSE REVISIONFILE.
+           STOP ' '.
+           GO TO MAIN-PARA.
+
+       CONFIRMATION-STATUS-PARA.
+           DISPLAY " " AT 0101 ERASE EOS.
+           accept confirmation-status-select.
+           DISPLAY " " AT 0101 ERASE EOS.
+           OPEN INPUT CONFIRMATIONFILE.
+           MOVE WS-CSEMPID TO CEMPID.
+           READ CONFIRMATIONFILE KEY IS CEMPID
+              INVALID KEY
+                 accept no-confirmation-status
+              NOT INVALID KEY
+                 accept confirmation-para-menu.
+           CLOSE CONFIRMATIONFILE.
+           STOP ' '.
+           GO TO MAIN-PARA.
+
        EMPPERSONAL-PARA.
            DISPLAY " " AT 0101 ERASE EOS.
            OPEN INPUT EMPPERSONALFILE.
            accept emppersonal-para-select.
            DISPLAY " " AT 0101 ERASE EOS.
            READ EMPPERSONALFILE INVALID KEY
-                           GO TO ERROR-EMPPERSONAL-PARA.
-           accept emppersonal-para-menu.
+              PERFORM START-EMPPERSONAL-BROWSE-PARA.
+           MOVE "N" TO WS-BROWSE-DONE.
+           PERFORM UNTIL WS-BROWSE-DONE = "Y"
+              DISPLAY " " AT 0101 ERASE EOS
+              accept emppersonal-para-menu
+              EVALUATE WS-BROWSE-CMD
+                 WHEN "N" WHEN "n"
+                    READ EMPPERSONALFILE NEXT RECORD
+                       AT END MOVE "Y" TO WS-BROWSE-DONE
+                    END-READ
+                 WHEN "P" WHEN "p"
+                    READ EMPPERSONALFILE PREVIOUS RECORD
+                       AT END MOVE "Y" TO WS-BROWSE-DONE
+                    END-READ
+                 WHEN OTHER
+                    MOVE "Y" TO WS-BROWSE-DONE
+              END-EVALUATE
+           END-PERFORM.
            CLOSE EMPPERSONALFILE.
            STOP ' '.
            GO TO MAIN-PARA.
 
+       START-EMPPERSONAL-BROWSE-PARA.
+           START EMPPERSONALFILE KEY IS NOT LESS THAN EPEMPID
+              INVALID KEY GO TO ERROR-EMPPERSONAL-PARA.
+           READ EMPPERSONALFILE NEXT RECORD
+              AT END GO TO ERROR-EMPPERSONAL-PARA.
+
        ERROR-EMP-PARA.
            CLOSE EMPFILE.
            DISPLAY " " AT 0101 ERASE EOS.
@@ -849,6 +1304,20 @@
            STOP ' '.
            GO TO MAIN-PARA.
 
+       ERROR-DESIGNATION-PARA.
+           CLOSE DESIGNATIONFILE.
+           DISPLAY " " AT 0101 ERASE EOS.
+           accept invalid-code.
+           STOP ' '.
+           GO TO MAIN-PARA.
+
+       ERROR-GRADE-PARA.
+           CLOSE GRADEFILE.
+           DISPLAY " " AT 0101 ERASE EOS.
+           accept invalid-code.
+           STOP ' '.
+           GO TO MAIN-PARA.
+
        ERROR-REVISION-PARA.
            CLOSE REVISIONFILE.
            DISPLAY " " AT 0101 ERASE EOS.
@@ -910,8 +1379,9 @@
            FILE STATUS IS FSB.
 
            SELECT DESIGNATIONFILE ASSIGN TO DISK
-           ORGANIZATION IS SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DESID
            FILE STATUS IS FSDES.
 
            SELECT DEPARTMENTFILE ASSIGN TO DISK
@@ -925,6 +1395,7 @@
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS RREVID
            ALTERNATE RECORD KEY IS REMPID
+           WITH DUPLICATES
            FILE STATUS IS FSR.
 
            SELECT PAYMENTFILE ASSIGN TO DISK
@@ -941,8 +1412,9 @@
            FILE STATUS IS FSC.
 
            SELECT GRADEFILE ASSIGN TO DISK
-           ORGANIZATION IS SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS GGRADE
            FILE STATUS IS FSG.
 
            SELECT TRANSFERFILE ASSIGN TO DISK
@@ -957,8 +1429,20 @@
            RECORD KEY IS EPEMPID
            FILE STATUS IS FSEP.
 
+           SELECT LOANFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS LNKEY
+           ALTERNATE RECORD KEY IS LNEMPID
+           WITH DUPLICATES
+           FILE STATUS IS FSLN.
+
+           SELECT AUDITFILE ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSA.
+
        DATA DIVISION.
-       
+
        FILE SECTION.
        FD EMPFILE
            LABEL RECORDS ARE STANDARD
@@ -977,6 +1461,7 @@
            02 EGRDNO    PIC 99.
            02 EBRNID    PIC X(6).
            02 EDESID    PIC X(6).
+           02 EDEPID    PIC X(6).
 
        FD LEAVEFILE
            LABEL RECORDS ARE STANDARD
@@ -1096,6 +1581,7 @@
            02 TTRFID   PIC X(6).
            02 TEMPID   PIC X(6).
            02 TOBRID   PIC X(6).
+           02 TNBRID   PIC X(6).
            02 TTRFDT   PIC X(10).
 
        FD EMPPERSONALFILE
@@ -1120,6 +1606,23 @@
            02 EPCHILD  PIC X(25).
            02 EPDOBC   PIC X(10).
 
+       FD LOANFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/LOAN.DAT".
+       01 LOANREC.
+           02 LNKEY.
+              03 LNEMPID  PIC X(6).
+              03 LNSEQ    PIC 99.
+           02 LNPRIN      PIC 9(7)V99.
+           02 LNMONDED    PIC 9(7)V99.
+           02 LNBAL       PIC 9(7)V99.
+           02 LNDATE      PIC X(10).
+
+       FD AUDITFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/AUDIT.DAT".
+       01 AUDITREC            PIC X(80).
+
        WORKING-STORAGE SECTION.
        77 FSO   PIC XX.
        77 FSL   PIC XX.
@@ -1132,8 +1635,29 @@
        77 FSG   PIC XX.
        77 FST   PIC XX.
        77 FSEP  PIC XX.
+       77 FSLN  PIC XX.
+       77 FSA   PIC XX.
        77 CHOICE PIC 99.
-       
+       77 WS-DATE-OK   PIC X.
+       77 WS-CHECKDATE PIC X(10).
+       77 WS-CHECKDATE6 PIC X(6).
+       77 WS-CCYYX     PIC X(4).
+       77 WS-MMX       PIC X(2).
+       77 WS-DDX       PIC X(2).
+       77 WS-YYX       PIC X(2).
+       77 WS-CCYY      PIC 9(4).
+       77 WS-MM        PIC 9(2).
+       77 WS-DD        PIC 9(2).
+       77 WS-YY        PIC 9(2).
+       77 WS-MAXDD     PIC 9(2).
+       77 WS-EMPID-OK  PIC X.
+       77 WS-AUD-OP    PIC X(8).
+       77 WS-AUD-FILE  PIC X(18).
+       77 WS-AUD-KEY   PIC X(8).
+       01 AUDIT-STAMP.
+           03 AUD-DATE         PIC 9(8).
+           03 AUD-TIME         PIC 9(8).
+
        screen section.
        01 main-para-menu.
            03 line 1 column 1 value " ".
@@ -1154,9 +1678,10 @@
            03 line 19 column 5 value " 9. GRADE FILE".
            03 line 20 column 5 value "10. TRANSFER FILE".
            03 line 21 column 5 value "11. EMPLOYEE PERSONAL FILE".
-           03 line 22 column 5 value "12. EXIT".
-           03 line 23 column 25 value "ENTER U R CHOICE :".
-           03 line 23 column 45 using CHOICE.
+           03 line 22 column 5 value "12. LOAN FILE".
+           03 line 23 column 5 value "13. EXIT".
+           03 line 24 column 25 value "ENTER U R CHOICE :".
+           03 line 24 column 45 using CHOICE.
 
        01 emp-para-menu.
            03 line 1 column 1 value " ".
@@ -1186,6 +1711,8 @@
            03 line 12 column 35 using EBRNID.
            03 line 13 column 1 value "ENTER DESIGNATION CODE :".
            03 line 13 column 35 using EDESID.
+           03 line 14 column 1 value "ENTER DEPARTMENT CODE :".
+           03 line 14 column 35 using EDEPID.
 
        01 leave-para-menu.
            03 line 1 column 1 value " ".
@@ -1368,8 +1895,10 @@
            03 line 2 column 35 using TEMPID.
            03 line 3 column 1 value "ENTER OLD BRANCH CODE :".
            03 line 3 column 35 using TOBRID.
-           03 line 4 column 1 value "ENTER TRANSFER DATE :".
-           03 line 4 column 35 using TTRFDT.
+           03 line 4 column 1 value "ENTER NEW BRANCH CODE :".
+           03 line 4 column 35 using TNBRID.
+           03 line 5 column 1 value "ENTER TRANSFER DATE :".
+           03 line 5 column 35 using TTRFDT.
 
        01 emppersonal-para-menu.
            03 line 1 column 1 value " ".
@@ -1408,6 +1937,40 @@
            03 line 17 column 1 value "ENTER DOB OF CHILD :".
            03 line 17 column 35 using EPDOBC.
 
+       01 loan-para-menu.
+           03 line 1 column 1 value " ".
+           03 line 1 column 1 value "ENTER EMP CODE :".
+           03 line 1 column 35 using LNEMPID.
+           03 line 2 column 1 value "ENTER LOAN SEQ NO :".
+           03 line 2 column 35 using LNSEQ.
+           03 line 3 column 1 value "ENTER PRINCIPAL :".
+           03 line 3 column 35 using LNPRIN.
+           03 line 4 column 1 value "ENTER MONTHLY DEDUCTION :".
+           03 line 4 column 35 using LNMONDED.
+           03 line 5 column 1 value "ENTER LOAN DATE :".
+           03 line 5 column 35 using LNDATE.
+
+       01 dup-key-msg.
+           03 line 1 column 1 value " ".
+           03 line 12 column 15 value
+               "RECORD ALREADY EXISTS, USE MAINTENANCE TO UPDATE".
+           03 line 20 column 10 value
+               "PRESS ENTER TO RETURN TO HRMS WRITE MENU".
+
+       01 invalid-date-msg.
+           03 line 1 column 1 value " ".
+           03 line 12 column 20 value
+               "INVALID DATE, USE FORMAT CCYY-MM-DD".
+           03 line 20 column 10 value
+               "PRESS ENTER TO RE-ENTER THIS RECORD".
+
+       01 invalid-empid-msg.
+           03 line 1 column 1 value " ".
+           03 line 12 column 20 value
+               "EMPLOYEE CODE NOT FOUND IN EMPFILE".
+           03 line 20 column 10 value
+               "PRESS ENTER TO RE-ENTER THIS RECORD".
+
        PROCEDURE DIVISION.
        MAIN-PARA.
            DISPLAY " " AT 0101 ERASE EOS.
@@ -1445,15 +2008,35 @@
                                 IF CHOICE = 11
                                    GO TO EMPPERSONAL-PARA
                                  ELSE
-                                   EXIT PROGRAM.
+                                   IF CHOICE = 12
+                                      GO TO LOAN-PARA
+                                   ELSE
+                                      EXIT PROGRAM.
 
        EMP-PARA.
            DISPLAY " " AT 0101 ERASE EOS.
            OPEN I-O EMPFILE.
            IF FSO = 30
               OPEN OUTPUT EMPFILE.
-           accept emp-para-menu.
-           WRITE EMPREC.
+           MOVE "N" TO WS-DATE-OK.
+           PERFORM UNTIL WS-DATE-OK = "Y"
+              accept emp-para-menu
+              MOVE EDOJ TO WS-CHECKDATE
+              PERFORM VALIDATE-DATE-PARA
+              IF WS-DATE-OK NOT = "Y"
+                 DISPLAY " " AT 0101 ERASE EOS
+                 accept invalid-date-msg
+                 DISPLAY " " AT 0101 ERASE EOS
+              END-IF
+           END-PERFORM.
+           WRITE EMPREC
+              INVALID KEY PERFORM DUP-KEY-PARA
+              NOT INVALID KEY
+                 MOVE "WRITE" TO WS-AUD-OP
+                 MOVE "EMPFILE" TO WS-AUD-FILE
+                 MOVE EEMPID TO WS-AUD-KEY
+                 PERFORM WRITE-AUDIT-PARA
+           END-WRITE.
            CLOSE EMPFILE.
            GO TO MAIN-PARA.
 
@@ -1462,8 +2045,38 @@
            OPEN I-O LEAVEFILE.
            IF FSL = 30
               OPEN OUTPUT LEAVEFILE.
-           accept leave-para-menu.
-           WRITE LEAVEREC.
+           MOVE "N" TO WS-DATE-OK.
+           PERFORM UNTIL WS-DATE-OK = "Y"
+              accept leave-para-menu
+              MOVE LEMPID TO EEMPID
+              PERFORM CHECK-EMPID-PARA
+              IF WS-EMPID-OK NOT = "Y"
+                 MOVE "N" TO WS-DATE-OK
+                 DISPLAY " " AT 0101 ERASE EOS
+                 accept invalid-empid-msg
+                 DISPLAY " " AT 0101 ERASE EOS
+              ELSE
+                 MOVE LFMDATE TO WS-CHECKDATE
+                 PERFORM VALIDATE-DATE-PARA
+                 IF WS-DATE-OK = "Y"
+                    MOVE LTODATE TO WS-CHECKDATE
+                    PERFORM VALIDATE-DATE-PARA
+                 END-IF
+                 IF WS-DATE-OK NOT = "Y"
+                    DISPLAY " " AT 0101 ERASE EOS
+                    accept invalid-date-msg
+                    DISPLAY " " AT 0101 ERASE EOS
+                 END-IF
+              END-IF
+           END-PERFORM.
+           WRITE LEAVEREC
+              INVALID KEY PERFORM DUP-KEY-PARA
+              NOT INVALID KEY
+                 MOVE "WRITE" TO WS-AUD-OP
+                 MOVE "LEAVEFILE" TO WS-AUD-FILE
+                 MOVE LEMPID TO WS-AUD-KEY
+                 PERFORM WRITE-AUDIT-PARA
+           END-WRITE.
            CLOSE LEAVEFILE.
            GO TO MAIN-PARA.
 
@@ -1473,15 +2086,31 @@
            IF FSL = 30
               OPEN OUTPUT BRANCHFILE.
            accept branch-para-menu
-           WRITE BRANCHREC.
+           WRITE BRANCHREC
+              INVALID KEY PERFORM DUP-KEY-PARA
+              NOT INVALID KEY
+                 MOVE "WRITE" TO WS-AUD-OP
+                 MOVE "BRANCHFILE" TO WS-AUD-FILE
+                 MOVE BBRID TO WS-AUD-KEY
+                 PERFORM WRITE-AUDIT-PARA
+           END-WRITE.
            CLOSE BRANCHFILE.
            GO TO MAIN-PARA.
 
        DESIGNATION-PARA.
            DISPLAY " " AT 0101 ERASE EOS.
-           OPEN EXTEND DESIGNATIONFILE.
+           OPEN I-O DESIGNATIONFILE.
+           IF FSDES = 30
+              OPEN OUTPUT DESIGNATIONFILE.
            accept designation-para-menu.
-           WRITE DESIGNATIONREC.
+           WRITE DESIGNATIONREC
+              INVALID KEY PERFORM DUP-KEY-PARA
+              NOT INVALID KEY
+                 MOVE "WRITE" TO WS-AUD-OP
+                 MOVE "DESIGNATIONFILE" TO WS-AUD-FILE
+                 MOVE DESID TO WS-AUD-KEY
+                 PERFORM WRITE-AUDIT-PARA
+           END-WRITE.
            CLOSE DESIGNATIONFILE.
            GO TO MAIN-PARA.
 
@@ -1491,6 +2120,14 @@
            IF FSDEP = 30
               OPEN OUTPUT DEPARTMENTFILE.
            accept department-para-menu.
+           WRITE DEPARTMENTREC
+              INVALID KEY PERFORM DUP-KEY-PARA
+              NOT INVALID KEY
+                 MOVE "WRITE" TO WS-AUD-OP
+                 MOVE "DEPARTMENTFILE" TO WS-AUD-FILE
+                 MOVE DEPCODE TO WS-AUD-KEY
+                 PERFORM WRITE-AUDIT-PARA
+           END-WRITE.
            CLOSE DEPARTMENTFILE.
            GO TO MAIN-PARA.
 
@@ -1499,8 +2136,34 @@
            OPEN I-O REVISIONFILE.
            IF FSR = 30
               OPEN OUTPUT REVISIONFILE.
-           accept revision-para-menu.
-           WRITE REVISIONREC.
+           MOVE "N" TO WS-DATE-OK.
+           PERFORM UNTIL WS-DATE-OK = "Y"
+              accept revision-para-menu
+              MOVE REMPID TO EEMPID
+              PERFORM CHECK-EMPID-PARA
+              IF WS-EMPID-OK NOT = "Y"
+                 MOVE "N" TO WS-DATE-OK
+                 DISPLAY " " AT 0101 ERASE EOS
+                 accept invalid-empid-msg
+                 DISPLAY " " AT 0101 ERASE EOS
+              ELSE
+                 MOVE RREVDATE TO WS-CHECKDATE
+                 PERFORM VALIDATE-DATE-PARA
+                 IF WS-DATE-OK NOT = "Y"
+                    DISPLAY " " AT 0101 ERASE EOS
+                    accept invalid-date-msg
+                    DISPLAY " " AT 0101 ERASE EOS
+                 END-IF
+              END-IF
+           END-PERFORM.
+           WRITE REVISIONREC
+              INVALID KEY PERFORM DUP-KEY-PARA
+              NOT INVALID KEY
+                 MOVE "WRITE" TO WS-AUD-OP
+                 MOVE "REVISIONFILE" TO WS-AUD-FILE
+                 MOVE RREVID TO WS-AUD-KEY
+                 PERFORM WRITE-AUDIT-PARA
+           END-WRITE.
            CLOSE REVISIONFILE.
            GO TO MAIN-PARA.
 
@@ -1509,10 +2172,27 @@
            OPEN I-O PAYMENTFILE.
            IF FSP = 30
               OPEN OUTPUT PAYMENTFILE.
-           accept payment-para-menu.
+           MOVE "N" TO WS-EMPID-OK.
+           PERFORM UNTIL WS-EMPID-OK = "Y"
+              accept payment-para-menu
+              MOVE PEMPID TO EEMPID
+              PERFORM CHECK-EMPID-PARA
+              IF WS-EMPID-OK NOT = "Y"
+                 DISPLAY " " AT 0101 ERASE EOS
+                 accept invalid-empid-msg
+                 DISPLAY " " AT 0101 ERASE EOS
+              END-IF
+           END-PERFORM.
            DISPLAY " " AT 0101 ERASE EOS.
            accept payment-para-menu-2.
-           WRITE PAYMENTREC.
+           WRITE PAYMENTREC
+              INVALID KEY PERFORM DUP-KEY-PARA
+              NOT INVALID KEY
+                 MOVE "WRITE" TO WS-AUD-OP
+                 MOVE "PAYMENTFILE" TO WS-AUD-FILE
+                 MOVE PEMPID TO WS-AUD-KEY
+                 PERFORM WRITE-AUDIT-PARA
+           END-WRITE.
            CLOSE PAYMENTFILE.
            GO TO MAIN-PARA.
 
@@ -1521,16 +2201,51 @@
            OPEN I-O CONFIRMATIONFILE.
            IF FSC = 30
               OPEN OUTPUT CONFIRMATIONFILE.
-           accept confirmation-para-menu.
-           WRITE CONFIRMATIONREC.
+           MOVE "N" TO WS-DATE-OK.
+           PERFORM UNTIL WS-DATE-OK = "Y"
+              accept confirmation-para-menu
+              MOVE CEMPID TO EEMPID
+              PERFORM CHECK-EMPID-PARA
+              IF WS-EMPID-OK NOT = "Y"
+                 MOVE "N" TO WS-DATE-OK
+                 DISPLAY " " AT 0101 ERASE EOS
+                 accept invalid-empid-msg
+                 DISPLAY " " AT 0101 ERASE EOS
+              ELSE
+                 MOVE CCDATE TO WS-CHECKDATE6
+                 PERFORM VALIDATE-DATE6-PARA
+                 IF WS-DATE-OK NOT = "Y"
+                    DISPLAY " " AT 0101 ERASE EOS
+                    accept invalid-date-msg
+                    DISPLAY " " AT 0101 ERASE EOS
+                 END-IF
+              END-IF
+           END-PERFORM.
+           WRITE CONFIRMATIONREC
+              INVALID KEY PERFORM DUP-KEY-PARA
+              NOT INVALID KEY
+                 MOVE "WRITE" TO WS-AUD-OP
+                 MOVE "CONFIRMATIONFILE" TO WS-AUD-FILE
+                 MOVE CCONID TO WS-AUD-KEY
+                 PERFORM WRITE-AUDIT-PARA
+           END-WRITE.
            CLOSE CONFIRMATIONFILE.
            GO TO MAIN-PARA.
 
        GRADE-PARA.
            DISPLAY " " AT 0101 ERASE EOS.
-           OPEN EXTEND GRADEFILE.
+           OPEN I-O GRADEFILE.
+           IF FSG = 30
+              OPEN OUTPUT GRADEFILE.
            accept grade-para-menu.
-           WRITE GRADEREC.
+           WRITE GRADEREC
+              INVALID KEY PERFORM DUP-KEY-PARA
+              NOT INVALID KEY
+                 MOVE "WRITE" TO WS-AUD-OP
+                 MOVE "GRADEFILE" TO WS-AUD-FILE
+                 MOVE GGRADE TO WS-AUD-KEY
+                 PERFORM WRITE-AUDIT-PARA
+           END-WRITE.
            CLOSE GRADEFILE.
            GO TO MAIN-PARA.
 
@@ -1539,20 +2254,242 @@
            OPEN I-O TRANSFERFILE.
            IF FST = 30
               OPEN OUTPUT TRANSFERFILE.
-           accept transfer-para-menu.
-           WRITE TRANSFERREC.
+           MOVE "N" TO WS-DATE-OK.
+           PERFORM UNTIL WS-DATE-OK = "Y"
+              accept transfer-para-menu
+              MOVE TEMPID TO EEMPID
+              PERFORM CHECK-EMPID-PARA
+              IF WS-EMPID-OK NOT = "Y"
+                 MOVE "N" TO WS-DATE-OK
+                 DISPLAY " " AT 0101 ERASE EOS
+                 accept invalid-empid-msg
+                 DISPLAY " " AT 0101 ERASE EOS
+              ELSE
+                 MOVE TTRFDT TO WS-CHECKDATE
+                 PERFORM VALIDATE-DATE-PARA
+                 IF WS-DATE-OK NOT = "Y"
+                    DISPLAY " " AT 0101 ERASE EOS
+                    accept invalid-date-msg
+                    DISPLAY " " AT 0101 ERASE EOS
+                 END-IF
+              END-IF
+           END-PERFORM.
+           WRITE TRANSFERREC
+              INVALID KEY PERFORM DUP-KEY-PARA
+              NOT INVALID KEY
+                 MOVE "WRITE" TO WS-AUD-OP
+                 MOVE "TRANSFERFILE" TO WS-AUD-FILE
+                 MOVE TTRFID TO WS-AUD-KEY
+                 PERFORM WRITE-AUDIT-PARA
+                 PERFORM SYNC-EMP-BRANCH-PARA
+           END-WRITE.
            CLOSE TRANSFERFILE.
            GO TO MAIN-PARA.
 
+       SYNC-EMP-BRANCH-PARA.
+           OPEN I-O EMPFILE.
+           MOVE TEMPID TO EEMPID.
+           READ EMPFILE
+              INVALID KEY CONTINUE
+              NOT INVALID KEY
+                 MOVE TNBRID TO EBRNID
+                 REWRITE EMPREC
+                 MOVE "REWRITE" TO WS-AUD-OP
+                 MOVE "EMPFILE" TO WS-AUD-FILE
+                 MOVE EEMPID TO WS-AUD-KEY
+                 PERFORM WRITE-AUDIT-PARA
+           END-READ.
+           CLOSE EMPFILE.
+
        EMPPERSONAL-PARA.
            DISPLAY " " AT 0101 ERASE EOS.
            OPEN I-O EMPPERSONALFILE.
            IF FSEP = 30
               OPEN OUTPUT EMPPERSONALFILE.
-           accept emppersonal-para-menu.
-           WRITE EMPPERSONALREC.
+           MOVE "N" TO WS-DATE-OK.
+           PERFORM UNTIL WS-DATE-OK = "Y"
+              accept emppersonal-para-menu
+              MOVE EPEMPID TO EEMPID
+              PERFORM CHECK-EMPID-PARA
+              IF WS-EMPID-OK NOT = "Y"
+                 MOVE "N" TO WS-DATE-OK
+                 DISPLAY " " AT 0101 ERASE EOS
+                 accept invalid-empid-msg
+                 DISPLAY " " AT 0101 ERASE EOS
+              ELSE
+                 MOVE EPDOB TO WS-CHECKDATE
+                 PERFORM VALIDATE-DATE-PARA
+                 IF WS-DATE-OK = "Y"
+                    MOVE EPDOBF TO WS-CHECKDATE
+                    PERFORM VALIDATE-DATE-PARA
+                 END-IF
+                 IF WS-DATE-OK = "Y"
+                    MOVE EPDOBM TO WS-CHECKDATE
+                    PERFORM VALIDATE-DATE-PARA
+                 END-IF
+                 IF WS-DATE-OK = "Y"
+                    MOVE EPDOBC TO WS-CHECKDATE
+                    PERFORM VALIDATE-DATE-PARA
+                 END-IF
+                 IF WS-DATE-OK NOT = "Y"
+                    DISPLAY " " AT 0101 ERASE EOS
+                    accept invalid-date-msg
+                    DISPLAY " " AT 0101 ERASE EOS
+                 END-IF
+              END-IF
+           END-PERFORM.
+           WRITE EMPPERSONALREC
+              INVALID KEY PERFORM DUP-KEY-PARA
+              NOT INVALID KEY
+                 MOVE "WRITE" TO WS-AUD-OP
+                 MOVE "EMPPERSONALFILE" TO WS-AUD-FILE
+                 MOVE EPEMPID TO WS-AUD-KEY
+                 PERFORM WRITE-AUDIT-PARA
+           END-WRITE.
            CLOSE EMPPERSONALFILE.
            GO TO MAIN-PARA.
+
+       LOAN-PARA.
+           DISPLAY " " AT 0101 ERASE EOS.
+           OPEN I-O LOANFILE.
+           IF FSLN = 30
+              OPEN OUTPUT LOANFILE.
+           MOVE "N" TO WS-DATE-OK.
+           PERFORM UNTIL WS-DATE-OK = "Y"
+              accept loan-para-menu
+              MOVE LNEMPID TO EEMPID
+              PERFORM CHECK-EMPID-PARA
+              IF WS-EMPID-OK NOT = "Y"
+                 MOVE "N" TO WS-DATE-OK
+                 DISPLAY " " AT 0101 ERASE EOS
+                 accept invalid-empid-msg
+                 DISPLAY " " AT 0101 ERASE EOS
+              ELSE
+                 MOVE LNDATE TO WS-CHECKDATE
+                 PERFORM VALIDATE-DATE-PARA
+                 IF WS-DATE-OK NOT = "Y"
+                    DISPLAY " " AT 0101 ERASE EOS
+                    accept invalid-date-msg
+                    DISPLAY " " AT 0101 ERASE EOS
+                 END-IF
+              END-IF
+           END-PERFORM.
+           MOVE LNPRIN TO LNBAL.
+           WRITE LOANREC
+              INVALID KEY PERFORM DUP-KEY-PARA
+              NOT INVALID KEY
+                 MOVE "WRITE" TO WS-AUD-OP
+                 MOVE "LOANFILE" TO WS-AUD-FILE
+                 MOVE LNKEY TO WS-AUD-KEY
+                 PERFORM WRITE-AUDIT-PARA
+           END-WRITE.
+           CLOSE LOANFILE.
+           GO TO MAIN-PARA.
+
+       DUP-KEY-PARA.
+           DISPLAY " " AT 0101 ERASE EOS.
+           accept dup-key-msg.
+
+       CHECK-EMPID-PARA.
+           OPEN INPUT EMPFILE.
+           READ EMPFILE
+              INVALID KEY MOVE "N" TO WS-EMPID-OK
+              NOT INVALID KEY MOVE "Y" TO WS-EMPID-OK
+           END-READ.
+           CLOSE EMPFILE.
+
+       WRITE-AUDIT-PARA.
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUD-TIME FROM TIME.
+           OPEN EXTEND AUDITFILE.
+           IF FSA = "05" OR FSA = "35"
+              CLOSE AUDITFILE
+              OPEN OUTPUT AUDITFILE.
+           STRING WS-AUD-OP DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-AUD-FILE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-AUD-KEY DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  AUD-DATE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  AUD-TIME DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  "TERM=CONSOLE" DELIMITED BY SIZE
+             INTO AUDITREC.
+           WRITE AUDITREC.
+           CLOSE AUDITFILE.
+
+       VALIDATE-DATE-PARA.
+           MOVE "Y" TO WS-DATE-OK.
+           IF WS-CHECKDATE (5:1) NOT = "-" OR
+              WS-CHECKDATE (8:1) NOT = "-"
+              MOVE "N" TO WS-DATE-OK
+           ELSE
+              MOVE WS-CHECKDATE (1:4) TO WS-CCYYX
+              MOVE WS-CHECKDATE (6:2) TO WS-MMX
+              MOVE WS-CHECKDATE (9:2) TO WS-DDX
+              IF WS-CCYYX IS NOT NUMERIC OR
+                 WS-MMX IS NOT NUMERIC OR
+                 WS-DDX IS NOT NUMERIC
+                 MOVE "N" TO WS-DATE-OK
+              ELSE
+                 MOVE WS-CCYYX TO WS-CCYY
+                 MOVE WS-MMX TO WS-MM
+                 MOVE WS-DDX TO WS-DD
+                 IF WS-MM < 1 OR WS-MM > 12
+                    MOVE "N" TO WS-DATE-OK
+                 ELSE
+                    PERFORM SET-MAXDD-PARA
+                    IF WS-DD < 1 OR WS-DD > WS-MAXDD
+                       MOVE "N" TO WS-DATE-OK
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+       VALIDATE-DATE6-PARA.
+           MOVE "Y" TO WS-DATE-OK.
+           MOVE WS-CHECKDATE6 (1:2) TO WS-DDX.
+           MOVE WS-CHECKDATE6 (3:2) TO WS-MMX.
+           MOVE WS-CHECKDATE6 (5:2) TO WS-YYX.
+           IF WS-DDX IS NOT NUMERIC OR
+              WS-MMX IS NOT NUMERIC OR
+              WS-YYX IS NOT NUMERIC
+              MOVE "N" TO WS-DATE-OK
+           ELSE
+              MOVE WS-DDX TO WS-DD
+              MOVE WS-MMX TO WS-MM
+              MOVE WS-YYX TO WS-YY
+              COMPUTE WS-CCYY = 2000 + WS-YY
+              IF WS-MM < 1 OR WS-MM > 12
+                 MOVE "N" TO WS-DATE-OK
+              ELSE
+                 PERFORM SET-MAXDD-PARA
+                 IF WS-DD < 1 OR WS-DD > WS-MAXDD
+                    MOVE "N" TO WS-DATE-OK
+                 END-IF
+              END-IF
+           END-IF.
+
+       SET-MAXDD-PARA.
+           EVALUATE WS-MM
+              WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                 MOVE 31 TO WS-MAXDD
+              WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                 MOVE 30 TO WS-MAXDD
+              WHEN 2
+                 IF FUNCTION MOD(WS-CCYY, 4) NOT = 0
+                    MOVE 28 TO WS-MAXDD
+                 ELSE
+                    IF FUNCTION MOD(WS-CCYY, 100) = 0 AND
+                       FUNCTION MOD(WS-CCYY, 400) NOT = 0
+                       MOVE 28 TO WS-MAXDD
+                    ELSE
+                       MOVE 29 TO WS-MAXDD
+                    END-IF
+                 END-IF
+           END-EVALUATE.
        END PROGRAM EMPWRITE.
 
        IDENTIFICATION DIVISION.
@@ -1567,6 +2504,49 @@
            RECORD KEY IS EEMPID
            FILE STATUS IS FSE.
 
+           SELECT LEAVEFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS LEMPID
+           FILE STATUS IS FSL.
+
+           SELECT REVISIONFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS RREVID
+           ALTERNATE RECORD KEY IS REMPID
+           WITH DUPLICATES
+           FILE STATUS IS FSR.
+
+           SELECT PAYMENTFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PEMPID
+           FILE STATUS IS FSP.
+
+           SELECT CONFIRMATIONFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CCONID
+           ALTERNATE RECORD KEY IS CEMPID
+           FILE STATUS IS FSC.
+
+           SELECT TRANSFERFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TTRFID
+           FILE STATUS IS FST.
+
+           SELECT EMPPERSONALFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EPEMPID
+           FILE STATUS IS FSEP.
+
+           SELECT AUDITFILE ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSA.
+
        DATA DIVISION.
        FILE SECTION.
        FD EMPFILE
@@ -1587,56 +2567,2877 @@
            02 EGRDNO    PIC 99.
            02 EBRNID    PIC X(6).
            02 EDESID    PIC X(6).
+           02 EDEPID    PIC X(6).
 
-       WORKING-STORAGE SECTION.
-       77 FSE   PIC XX.
-       77 CHOICE PIC 9.
-
-       screen section.
-       01 main-para-menu.
-           03 line 3 column 10 value 
-               "*******************************************".
-           03 line 5 column 10 value 
-               "     HUMAN RESOURCE MANAGEMENT SYSTEM      ".
-           03 line 7 column 10 value 
-               "*******************************************".
-           03 line 11 column 5 value " 1. DELETE EMPLOYEE".
-           03 line 12 column 5 value " 2. EXIT".
-           03 line 13 column 25 value "ENTER U R CHOICE :".
-           03 line 13 column 45 using CHOICE.
-
-       01 emp-para-select.
-           03 line 1 column 1 value "ENTER CODE :".
-           03 line 2 column 1 using EEMPID.
-
-       01 invalid-code.
-           03 line 1 column 1 value " ".
-           03 line 12 column 30 value "INVALID CODE".
-           03 line 20 column 10 value 
-               "PRESS ENTER TO RETURN TO HRMS READ MENU".
-
+       FD LEAVEFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/LEAVE.DAT".
+       01 LEAVEREC.
+           02 LEMPID    PIC X(6).
+           02 LFMDATE   PIC X(10).
+           02 LTODATE   PIC X(10).
+           02 LLEVCAT   PIC X(3).
 
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           DISPLAY " " AT 0101 ERASE EOS.
-           accept main-para-menu.
-           IF CHOICE = 1
-              GO TO EMP-PARA
-           ELSE
-             EXIT PROGRAM.
+       FD REVISIONFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/REVISION.DAT".
+       01 REVISIONREC.
+           02 RREVID   PIC X(6).
+           02 REMPID   PIC X(6).
+           02 RDESCODE PIC X(6).
+           02 RBASIC   PIC 9(6)V99.
+           02 RHRA     PIC 9(6)V99.
+           02 RDPA     PIC 9(6)V99.
+           02 RPPA     PIC 9(6)V99.
+           02 REDUA    PIC 9(6)V99.
+           02 RTECHJR  PIC 9(6)V99.
+           02 RLUNCHA  PIC 9(6)V99.
+           02 RCONVEY  PIC 9(6)V99.
+           02 RBUSATR  PIC 9(6)V99.
+           02 RLTA     PIC 9(6)V99.
+           02 RPF      PIC 9(6)V99.
+           02 RESI     PIC 9(6)V99.
+           02 RREVDATE PIC X(10).
 
-       EMP-PARA.
-           DISPLAY " " AT 0101 ERASE EOS.
-           OPEN I-O EMPFILE.
+       FD PAYMENTFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/PAYMENT.DAT".
+       01 PAYMENTREC.
+           02 PEMPID   PIC X(6).
+           02 PBASIC   PIC 9(6)V99.
+           02 PDA      PIC 9(6)V99.
+           02 PCCA     PIC 9(6)V99.
+           02 PHRA     PIC 9(6)V99.
+           02 PDPA     PIC 9(6)V99.
+           02 PPPA     PIC 9(6)V99.
+           02 PEDUA    PIC 9(6)V99.
+           02 PTECHJR  PIC 9(6)V99.
+           02 PLUNCHA  PIC 9(6)V99.
+           02 PCONVEY  PIC 9(6)V99.
+           02 PBUSATR  PIC 9(6)V99.
+           02 PLTA     PIC 9(6)V99.
+           02 PPF      PIC 9(6)V99.
+           02 PESI     PIC 9(6)V99.
+           02 PGRTY    PIC 9(6)V99.
+           02 PPTAX    PIC 9(6)V99.
+           02 PITAX    PIC 9(6)V99.
+           02 PLOAN    PIC 9(8)V99.
+           02 PLOANDA  PIC 9(8)V99.
+           02 POTHERD  PIC 9(6)V99.
+           02 PPERINC  PIC 9(6)V99.
+           02 PMEDI    PIC 9(6)V99.
+           02 PBOOK    PIC 9(6)V99.
+           02 PENTER   PIC 9(6)V99.
+           02 PTPH     PIC 9(6)V99.
+           02 PHOUSE   PIC 9(6)V99.
+           02 PVEHMAN  PIC 9(6)V99.
+           02 PCREDIT  PIC 9(6)V99.
+           02 PCLUB    PIC 9(6)V99.
+           02 PCL      PIC 99.
+           02 PSL      PIC 99.
+           02 PPL      PIC 99.
+           02 PLLOP    PIC 999.
+           02 POTHERL  PIC 999.
+
+       FD CONFIRMATIONFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/CONFIRM.DAT".
+       01 CONFIRMATIONREC.
+           02 CCONID   PIC X(6).
+           02 CEMPID   PIC X(6).
+           02 CCDATE   PIC X(6).
+
+       FD TRANSFERFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/TRANSFER.DAT".
+       01 TRANSFERREC.
+           02 TTRFID   PIC X(6).
+           02 TEMPID   PIC X(6).
+           02 TOBRID   PIC X(6).
+           02 TNBRID   PIC X(6).
+           02 TTRFDT   PIC X(10).
+
+       FD EMPPERSONALFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/EMPPER.DAT".
+       01 EMPPERSONALREC.
+           02 EPEMPID  PIC X(6).
+           02 EPTADD   PIC X(30).
+           02 EPTPH    PIC X(10).
+           02 EPDOB    PIC X(10).
+           02 EPPOB    PIC X(10).
+           02 EPLANG   PIC X(15).
+           02 EPBLOOD  PIC X(4).
+           02 EPWEIGHT PIC 999.
+           02 EPHEIGHT PIC 999.
+           02 EPVISION PIC X(15).
+           02 EPFATHER PIC X(25).
+           02 EPDOBF   PIC X(10).
+           02 EPMOTHER PIC X(25).
+           02 EPDOBM   PIC X(10).
+           02 EPSPOUSE PIC X(25).
+           02 EPCHILD  PIC X(25).
+           02 EPDOBC   PIC X(10).
+
+       FD AUDITFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/AUDIT.DAT".
+       01 AUDITREC            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FSE   PIC XX.
+       77 FSL   PIC XX.
+       77 FSR   PIC XX.
+       77 FSP   PIC XX.
+       77 FSC   PIC XX.
+       77 FST   PIC XX.
+       77 FSEP  PIC XX.
+       77 FSA   PIC XX.
+       77 CHOICE PIC 9.
+       77 CONFIRM-ANS PIC X.
+       77 LV-CNT PIC 9(4) VALUE ZERO.
+       77 RV-CNT PIC 9(4) VALUE ZERO.
+       77 PM-CNT PIC 9(4) VALUE ZERO.
+       77 CF-CNT PIC 9(4) VALUE ZERO.
+       77 TR-CNT PIC 9(4) VALUE ZERO.
+       77 EP-CNT PIC 9(4) VALUE ZERO.
+       77 WS-AUD-OP    PIC X(8).
+       77 WS-AUD-FILE  PIC X(18).
+       77 WS-AUD-KEY   PIC X(8).
+       01 AUDIT-STAMP.
+           03 AUD-DATE         PIC 9(8).
+           03 AUD-TIME         PIC 9(8).
+
+       screen section.
+       01 main-para-menu.
+           03 line 3 column 10 value
+               "*******************************************".
+           03 line 5 column 10 value
+               "     HUMAN RESOURCE MANAGEMENT SYSTEM      ".
+           03 line 7 column 10 value
+               "*******************************************".
+           03 line 11 column 5 value " 1. DELETE EMPLOYEE".
+           03 line 12 column 5 value " 2. EXIT".
+           03 line 13 column 25 value "ENTER U R CHOICE :".
+           03 line 13 column 45 using CHOICE.
+
+       01 emp-para-select.
+           03 line 1 column 1 value "ENTER CODE :".
+           03 line 2 column 1 using EEMPID.
+
+       01 dependent-count-screen.
+           03 line 1 column 1 value " ".
+           03 line 2 column 1 value
+               "THE FOLLOWING RELATED RECORDS WILL ALSO BE DELETED:".
+           03 line 4 column 3 value "LEAVE RECORDS          :".
+           03 line 4 column 30 from LV-CNT.
+           03 line 5 column 3 value "REVISION RECORDS       :".
+           03 line 5 column 30 from RV-CNT.
+           03 line 6 column 3 value "PAYMENT RECORDS        :".
+           03 line 6 column 30 from PM-CNT.
+           03 line 7 column 3 value "CONFIRMATION RECORDS   :".
+           03 line 7 column 30 from CF-CNT.
+           03 line 8 column 3 value "TRANSFER RECORDS       :".
+           03 line 8 column 30 from TR-CNT.
+           03 line 9 column 3 value "EMP PERSONAL RECORDS   :".
+           03 line 9 column 30 from EP-CNT.
+           03 line 12 column 3 value
+               "DELETE EMPLOYEE AND ALL OF THE ABOVE? (Y/N) :".
+           03 line 12 column 50 using CONFIRM-ANS.
+
+       01 invalid-code.
+           03 line 1 column 1 value " ".
+           03 line 12 column 30 value "INVALID CODE".
+           03 line 20 column 10 value
+               "PRESS ENTER TO RETURN TO HRMS READ MENU".
+
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY " " AT 0101 ERASE EOS.
+           accept main-para-menu.
+           IF CHOICE = 1
+              GO TO EMP-PARA
+           ELSE
+             EXIT PROGRAM.
+
+       EMP-PARA.
+           DISPLAY " " AT 0101 ERASE EOS.
+           OPEN I-O EMPFILE.
            accept emp-para-select.
            DISPLAY " " AT 0101 ERASE EOS.
+           READ EMPFILE INVALID KEY GO TO ERROR-EMP-PARA.
+           PERFORM COUNT-DEPENDENTS-PARA.
+           DISPLAY " " AT 0101 ERASE EOS.
+           accept dependent-count-screen.
+           IF CONFIRM-ANS NOT = "Y" AND CONFIRM-ANS NOT = "y"
+              CLOSE EMPFILE
+              GO TO MAIN-PARA.
+           PERFORM CASCADE-DELETE-PARA.
            DELETE EMPFILE INVALID KEY GO TO ERROR-EMP-PARA.
+           PERFORM WRITE-AUDIT-PARA.
            CLOSE EMPFILE.
            GO TO MAIN-PARA.
 
+       COUNT-DEPENDENTS-PARA.
+           MOVE ZERO TO LV-CNT RV-CNT PM-CNT CF-CNT TR-CNT EP-CNT.
+
+           OPEN INPUT LEAVEFILE.
+           MOVE EEMPID TO LEMPID.
+           READ LEAVEFILE KEY IS LEMPID
+              INVALID KEY CONTINUE
+              NOT INVALID KEY ADD 1 TO LV-CNT.
+           CLOSE LEAVEFILE.
+
+           OPEN INPUT REVISIONFILE.
+           MOVE EEMPID TO REMPID.
+           START REVISIONFILE KEY IS EQUAL REMPID
+              INVALID KEY CONTINUE.
+           IF FSR = "00"
+              PERFORM UNTIL FSR NOT = "00"
+                 READ REVISIONFILE NEXT RECORD
+                    AT END MOVE "10" TO FSR
+                    NOT AT END
+                       IF REMPID = EEMPID
+                          ADD 1 TO RV-CNT
+                       ELSE
+                          MOVE "10" TO FSR
+                       END-IF
+                 END-READ
+              END-PERFORM.
+           CLOSE REVISIONFILE.
+
+           OPEN INPUT PAYMENTFILE.
+           MOVE EEMPID TO PEMPID.
+           READ PAYMENTFILE KEY IS PEMPID
+              INVALID KEY CONTINUE
+              NOT INVALID KEY ADD 1 TO PM-CNT.
+           CLOSE PAYMENTFILE.
+
+           OPEN INPUT CONFIRMATIONFILE.
+           MOVE EEMPID TO CEMPID.
+           START CONFIRMATIONFILE KEY IS EQUAL CEMPID
+              INVALID KEY CONTINUE.
+           IF FSC = "00"
+              PERFORM UNTIL FSC NOT = "00"
+                 READ CONFIRMATIONFILE NEXT RECORD
+                    AT END MOVE "10" TO FSC
+                    NOT AT END
+                       IF CEMPID = EEMPID
+                          ADD 1 TO CF-CNT
+                       ELSE
+                          MOVE "10" TO FSC
+                       END-IF
+                 END-READ
+              END-PERFORM.
+           CLOSE CONFIRMATIONFILE.
+
+           OPEN INPUT TRANSFERFILE.
+           PERFORM UNTIL FST = "10"
+              READ TRANSFERFILE NEXT RECORD
+                 AT END MOVE "10" TO FST
+                 NOT AT END
+                    IF TEMPID = EEMPID
+                       ADD 1 TO TR-CNT
+                    END-IF
+              END-READ
+           END-PERFORM.
+           CLOSE TRANSFERFILE.
+
+           OPEN INPUT EMPPERSONALFILE.
+           MOVE EEMPID TO EPEMPID.
+           READ EMPPERSONALFILE KEY IS EPEMPID
+              INVALID KEY CONTINUE
+              NOT INVALID KEY ADD 1 TO EP-CNT.
+           CLOSE EMPPERSONALFILE.
+
+       CASCADE-DELETE-PARA.
+           IF LV-CNT NOT = ZERO
+              OPEN I-O LEAVEFILE
+              MOVE EEMPID TO LEMPID
+              DELETE LEAVEFILE INVALID KEY CONTINUE
+              END-DELETE
+              CLOSE LEAVEFILE.
+
+           IF RV-CNT NOT = ZERO
+              OPEN I-O REVISIONFILE
+              MOVE EEMPID TO REMPID
+              START REVISIONFILE KEY IS EQUAL REMPID
+                 INVALID KEY MOVE "10" TO FSR
+              END-START
+              PERFORM UNTIL FSR = "10"
+                 READ REVISIONFILE NEXT RECORD
+                    AT END MOVE "10" TO FSR
+                    NOT AT END
+                       IF REMPID = EEMPID
+                          DELETE REVISIONFILE INVALID KEY CONTINUE
+                       ELSE
+                          MOVE "10" TO FSR
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE REVISIONFILE.
+
+           IF PM-CNT NOT = ZERO
+              OPEN I-O PAYMENTFILE
+              MOVE EEMPID TO PEMPID
+              DELETE PAYMENTFILE INVALID KEY CONTINUE
+              END-DELETE
+              CLOSE PAYMENTFILE.
+
+           IF CF-CNT NOT = ZERO
+              OPEN I-O CONFIRMATIONFILE
+              MOVE EEMPID TO CEMPID
+              START CONFIRMATIONFILE KEY IS EQUAL CEMPID
+                 INVALID KEY MOVE "10" TO FSC
+              END-START
+              PERFORM UNTIL FSC = "10"
+                 READ CONFIRMATIONFILE NEXT RECORD
+                    AT END MOVE "10" TO FSC
+                    NOT AT END
+                       IF CEMPID = EEMPID
+                          DELETE CONFIRMATIONFILE INVALID KEY CONTINUE
+                       ELSE
+                          MOVE "10" TO FSC
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE CONFIRMATIONFILE.
+
+           IF TR-CNT NOT = ZERO
+              OPEN I-O TRANSFERFILE
+              PERFORM UNTIL FST = "10"
+                 READ TRANSFERFILE NEXT RECORD
+                    AT END MOVE "10" TO FST
+                    NOT AT END
+                       IF TEMPID = EEMPID
+                          DELETE TRANSFERFILE INVALID KEY CONTINUE
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE TRANSFERFILE.
+
+           IF EP-CNT NOT = ZERO
+              OPEN I-O EMPPERSONALFILE
+              MOVE EEMPID TO EPEMPID
+              DELETE EMPPERSONALFILE INVALID KEY CONTINUE
+              END-DELETE
+              CLOSE EMPPERSONALFILE.
+
+       WRITE-AUDIT-PARA.
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUD-TIME FROM TIME.
+           OPEN EXTEND AUDITFILE.
+           IF FSA = "05" OR FSA = "35"
+              CLOSE AUDITFILE
+              OPEN OUTPUT AUDITFILE.
+           MOVE "DELETE" TO WS-AUD-OP.
+           MOVE "EMPFILE+DEPENDENTS" TO WS-AUD-FILE.
+           MOVE EEMPID TO WS-AUD-KEY.
+           STRING WS-AUD-OP DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-AUD-FILE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-AUD-KEY DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  AUD-DATE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  AUD-TIME DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  "TERM=CONSOLE" DELIMITED BY SIZE
+             INTO AUDITREC.
+           WRITE AUDITREC.
+           CLOSE AUDITFILE.
+
        ERROR-EMP-PARA.
            CLOSE EMPFILE.
            DISPLAY " " AT 0101 ERASE EOS.
            accept invalid-code.
            GO TO MAIN-PARA.
        END PROGRAM EMPDELETE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPMAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EEMPID
+           FILE STATUS IS FSO.
+
+           SELECT LEAVEFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS LEMPID
+           FILE STATUS IS FSL.
+
+           SELECT BRANCHFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS BBRID
+           FILE STATUS IS FSB.
+
+           SELECT DEPARTMENTFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DEPCODE
+           FILE STATUS IS FSDEP.
+
+           SELECT REVISIONFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS RREVID
+           ALTERNATE RECORD KEY IS REMPID
+           WITH DUPLICATES
+           FILE STATUS IS FSR.
+
+           SELECT PAYMENTFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PEMPID
+           FILE STATUS IS FSP.
+
+           SELECT CONFIRMATIONFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CCONID
+           ALTERNATE RECORD KEY IS CEMPID
+           FILE STATUS IS FSC.
+
+           SELECT TRANSFERFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TTRFID
+           FILE STATUS IS FST.
+
+           SELECT EMPPERSONALFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EPEMPID
+           FILE STATUS IS FSEP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/EMP.DAT".
+       01 EMPREC.
+           02 EEMPID    PIC X(6).
+           02 EEMPNAME  PIC X(25).
+           02 EEMPADDR  PIC X(30).
+           02 EPHONE    PIC X(10).
+           02 EDOJ      PIC X(10).
+           02 EDIP      PIC X(10).
+           02 EUG       PIC X(4).
+           02 EPG       PIC X(4).
+           02 EPROFQ    PIC X(4).
+           02 ESKILL    PIC X(10).
+           02 EGRDNO    PIC 99.
+           02 EBRNID    PIC X(6).
+           02 EDESID    PIC X(6).
+           02 EDEPID    PIC X(6).
+
+       FD LEAVEFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/LEAVE.DAT".
+       01 LEAVEREC.
+           02 LEMPID    PIC X(6).
+           02 LFMDATE   PIC X(10).
+           02 LTODATE   PIC X(10).
+           02 LLEVCAT   PIC X(3).
+
+       FD BRANCHFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/BRANCH.DAT".
+       01 BRANCHREC.
+           02 BBRID    PIC X(6).
+           02 BBRNAME  PIC X(15).
+           02 BBRADD   PIC X(30).
+           02 BBRPH    PIC X(10).
+           02 BEMAIL   PIC X(20).
+           02 BMGRNAME PIC X(25).
+
+       FD DEPARTMENTFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/DEPART.DAT".
+       01 DEPARTMENTREC.
+           02 DEPCODE  PIC X(6).
+           02 DEPNAME  PIC X(20).
+
+       FD REVISIONFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/REVISION.DAT".
+       01 REVISIONREC.
+           02 RREVID   PIC X(6).
+           02 REMPID   PIC X(6).
+           02 RDESCODE PIC X(6).
+           02 RBASIC   PIC 9(6)V99.
+           02 RHRA     PIC 9(6)V99.
+           02 RDPA     PIC 9(6)V99.
+           02 RPPA     PIC 9(6)V99.
+           02 REDUA    PIC 9(6)V99.
+           02 RTECHJR  PIC 9(6)V99.
+           02 RLUNCHA  PIC 9(6)V99.
+           02 RCONVEY  PIC 9(6)V99.
+           02 RBUSATR  PIC 9(6)V99.
+           02 RLTA     PIC 9(6)V99.
+           02 RPF      PIC 9(6)V99.
+           02 RESI     PIC 9(6)V99.
+           02 RREVDATE PIC X(10).
+
+       FD PAYMENTFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/PAYMENT.DAT".
+       01 PAYMENTREC.
+           02 PEMPID   PIC X(6).
+           02 PBASIC   PIC 9(6)V99.
+           02 PDA      PIC 9(6)V99.
+           02 PCCA     PIC 9(6)V99.
+           02 PHRA     PIC 9(6)V99.
+           02 PDPA     PIC 9(6)V99.
+           02 PPPA     PIC 9(6)V99.
+           02 PEDUA    PIC 9(6)V99.
+           02 PTECHJR  PIC 9(6)V99.
+           02 PLUNCHA  PIC 9(6)V99.
+           02 PCONVEY  PIC 9(6)V99.
+           02 PBUSATR  PIC 9(6)V99.
+           02 PLTA     PIC 9(6)V99.
+           02 PPF      PIC 9(6)V99.
+           02 PESI     PIC 9(6)V99.
+           02 PGRTY    PIC 9(6)V99.
+           02 PPTAX    PIC 9(6)V99.
+           02 PITAX    PIC 9(6)V99.
+           02 PLOAN    PIC 9(8)V99.
+           02 PLOANDA  PIC 9(8)V99.
+           02 POTHERD  PIC 9(6)V99.
+           02 PPERINC  PIC 9(6)V99.
+           02 PMEDI    PIC 9(6)V99.
+           02 PBOOK    PIC 9(6)V99.
+           02 PENTER   PIC 9(6)V99.
+           02 PTPH     PIC 9(6)V99.
+           02 PHOUSE   PIC 9(6)V99.
+           02 PVEHMAN  PIC 9(6)V99.
+           02 PCREDIT  PIC 9(6)V99.
+           02 PCLUB    PIC 9(6)V99.
+           02 PCL      PIC 99.
+           02 PSL      PIC 99.
+           02 PPL      PIC 99.
+           02 PLLOP    PIC 999.
+           02 POTHERL  PIC 999.
+
+       FD CONFIRMATIONFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/CONFIRM.DAT".
+       01 CONFIRMATIONREC.
+           02 CCONID   PIC X(6).
+           02 CEMPID   PIC X(6).
+           02 CCDATE   PIC X(6).
+
+       FD TRANSFERFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/TRANSFER.DAT".
+       01 TRANSFERREC.
+           02 TTRFID   PIC X(6).
+           02 TEMPID   PIC X(6).
+           02 TOBRID   PIC X(6).
+           02 TNBRID   PIC X(6).
+           02 TTRFDT   PIC X(10).
+
+       FD EMPPERSONALFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/EMPPER.DAT".
+       01 EMPPERSONALREC.
+           02 EPEMPID  PIC X(6).
+           02 EPTADD   PIC X(30).
+           02 EPTPH    PIC X(10).
+           02 EPDOB    PIC X(10).
+           02 EPPOB    PIC X(10).
+           02 EPLANG   PIC X(15).
+           02 EPBLOOD  PIC X(4).
+           02 EPWEIGHT PIC 999.
+           02 EPHEIGHT PIC 999.
+           02 EPVISION PIC X(15).
+           02 EPFATHER PIC X(25).
+           02 EPDOBF   PIC X(10).
+           02 EPMOTHER PIC X(25).
+           02 EPDOBM   PIC X(10).
+           02 EPSPOUSE PIC X(25).
+           02 EPCHILD  PIC X(25).
+           02 EPDOBC   PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       77 FSO   PIC XX.
+       77 FSL   PIC XX.
+       77 FSB   PIC XX.
+       77 FSDEP PIC XX.
+       77 FSR   PIC XX.
+       77 FSP   PIC XX.
+       77 FSC   PIC XX.
+       77 FST   PIC XX.
+       77 FSEP  PIC XX.
+       77 CHOICE PIC 99.
+
+       screen section.
+       01 main-para-menu.
+           03 line 1 column 1 value " ".
+           03 line 3 column 10 value
+               "*******************************************".
+           03 line 5 column 10 value
+               "     HUMAN RESOURCE MANAGEMENT SYSTEM      ".
+           03 line 7 column 10 value
+               "*******************************************".
+           03 line 9 column 5 value
+               "          RECORD MAINTENANCE (UPDATE)".
+           03 line 11 column 5 value " 1. EMPLOYEE FILE".
+           03 line 12 column 5 value " 2. LEAVE FILE".
+           03 line 13 column 5 value " 3. BRANCH FILE".
+           03 line 14 column 5 value " 4. DEPARTMENT FILE".
+           03 line 15 column 5 value " 5. REVISION FILE".
+           03 line 16 column 5 value " 6. PAYMENT FILE".
+           03 line 17 column 5 value " 7. CONFIRMATION FILE".
+           03 line 18 column 5 value " 8. TRANSFER FILE".
+           03 line 19 column 5 value " 9. EMPLOYEE PERSONAL FILE".
+           03 line 20 column 5 value "10. EXIT".
+           03 line 22 column 25 value "ENTER U R CHOICE :".
+           03 line 22 column 45 using CHOICE.
+
+       01 emp-key-select.
+           03 line 1 column 1 value "ENTER CODE TO UPDATE :".
+           03 line 2 column 1 using EEMPID.
+
+       01 emp-para-menu.
+           03 line 1 column 1 value " ".
+           03 line 1 column 1 value "CODE                 :".
+           03 line 1 column 35 using EEMPID.
+           03 line 2 column 1 value "NAME                 :".
+           03 line 2 column 35 using EEMPNAME.
+           03 line 3 column 1 value "ADDRESS              :".
+           03 line 3 column 35 using EEMPADDR.
+           03 line 4 column 1 value "PHONE                :".
+           03 line 4 column 35 using EPHONE.
+           03 line 5 column 1 value "DATE OF JOIN         :".
+           03 line 5 column 35 using EDOJ.
+           03 line 6 column 1 value "DIPLOMA              :".
+           03 line 6 column 35 using EDIP.
+           03 line 7 column 1 value "UG                   :".
+           03 line 7 column 35 using EUG.
+           03 line 8 column 1 value "PG                   :".
+           03 line 8 column 35 using EPG.
+           03 line 9 column 1 value "PROFESSIONAL QUALITY :".
+           03 line 9 column 35 using EPROFQ.
+           03 line 10 column 1 value "SKILL SET            :".
+           03 line 10 column 35 using ESKILL.
+           03 line 11 column 1 value "GRADE NUMBER         :".
+           03 line 11 column 35 using EGRDNO.
+           03 line 12 column 1 value "BRANCH CODE          :".
+           03 line 12 column 35 using EBRNID.
+           03 line 13 column 1 value "DESIGNATION CODE     :".
+           03 line 13 column 35 using EDESID.
+           03 line 14 column 1 value "DEPARTMENT CODE      :".
+           03 line 14 column 35 using EDEPID.
+
+       01 leave-key-select.
+           03 line 1 column 1 value "ENTER CODE TO UPDATE :".
+           03 line 2 column 1 using LEMPID.
+
+       01 leave-para-menu.
+           03 line 1 column 1 value " ".
+           03 line 1 column 1 value "CODE             :".
+           03 line 1 column 35 using LEMPID.
+           03 line 2 column 1 value "FROM DATE        :".
+           03 line 2 column 35 using LFMDATE.
+           03 line 3 column 1 value "TO DATE          :".
+           03 line 3 column 35 using LTODATE.
+           03 line 4 column 1 value "LEAVE CATEGORY   :".
+           03 line 4 column 35 using LLEVCAT.
+
+       01 branch-key-select.
+           03 line 1 column 1 value "ENTER BRANCH CODE TO UPDATE :".
+           03 line 2 column 1 using BBRID.
+
+       01 branch-para-menu.
+           03 line 1 column 1 value " ".
+           03 line 1 column 1 value "BRANCH CODE    :".
+           03 line 1 column 35 using BBRID.
+           03 line 2 column 1 value "BRANCH NAME    :".
+           03 line 2 column 35 using BBRNAME.
+           03 line 3 column 1 value "BRANCH ADDRESS :".
+           03 line 3 column 35 using BBRADD.
+           03 line 4 column 1 value "PHONE          :".
+           03 line 4 column 35 using BBRPH.
+           03 line 5 column 1 value "E-MAIL         :".
+           03 line 5 column 35 using BEMAIL.
+           03 line 6 column 1 value "MANAGER NAME   :".
+           03 line 6 column 35 using BMGRNAME.
+
+       01 department-key-select.
+           03 line 1 column 1 value "ENTER DEP CODE TO UPDATE :".
+           03 line 2 column 1 using DEPCODE.
+
+       01 department-para-menu.
+           03 line 1 column 1 value " ".
+           03 line 1 column 1 value "DEPARTMENT CODE :".
+           03 line 1 column 35 using DEPCODE.
+           03 line 2 column 1 value "DEPARTMENT NAME :".
+           03 line 2 column 35 using DEPNAME.
+
+       01 revision-key-select.
+           03 line 1 column 1 value "ENTER REVISION CODE TO UPDATE :".
+           03 line 2 column 1 using RREVID.
+
+       01 revision-para-menu.
+           03 line 1 column 1 value " ".
+           03 line 1 column 1 value "REVISION CODE           :".
+           03 line 1 column 35 using RREVID.
+           03 line 2 column 1 value "EMPLOYEE CODE           :".
+           03 line 2 column 35 using REMPID.
+           03 line 3 column 1 value "DESIGNATION CODE        :".
+           03 line 3 column 35 using RDESCODE.
+           03 line 4 column 1 value "BASIC                   :".
+           03 line 4 column 35 using RBASIC.
+           03 line 5 column 1 value "HRA                     :".
+           03 line 5 column 35 using RHRA.
+           03 line 6 column 1 value "DPA                     :".
+           03 line 6 column 35 using RDPA.
+           03 line 7 column 1 value "PPA                     :".
+           03 line 7 column 35 using RPPA.
+           03 line 8 column 1 value "EDUCATIONAL ALLOWANCE   :".
+           03 line 8 column 35 using REDUA.
+           03 line 9 column 1 value "TECHNICAL JOURNAL       :".
+           03 line 9 column 35 using RTECHJR.
+           03 line 10 column 1 value "LUNCH ALLOWANCE         :".
+           03 line 10 column 35 using RLUNCHA.
+           03 line 11 column 1 value "CONVEYANCE              :".
+           03 line 11 column 35 using RCONVEY.
+           03 line 12 column 1 value "BUSINESS ATTIREMENT     :".
+           03 line 12 column 35 using RBUSATR.
+           03 line 13 column 1 value "LEAVE TRAVEL ALLOWANCE  :".
+           03 line 13 column 35 using RLTA.
+           03 line 14 column 1 value "PF                      :".
+           03 line 14 column 35 using RPF.
+           03 line 15 column 1 value "ESI                     :".
+           03 line 15 column 35 using RESI.
+           03 line 16 column 1 value "REVISED DATE            :".
+           03 line 16 column 35 using RREVDATE.
+
+       01 payment-key-select.
+           03 line 1 column 1 value "ENTER EMP CODE TO UPDATE :".
+           03 line 2 column 1 using PEMPID.
+
+       01 payment-para-menu.
+           03 line 1 column 1 value " ".
+           03 line 1 column 1 value "EMPLOYEE CODE                  :".
+           03 line 1 column 35 using PEMPID.
+           03 line 2 column 1 value "BASIC                          :".
+           03 line 2 column 35 using PBASIC.
+           03 line 3 column 1 value "DA                             :".
+           03 line 3 column 35 using PDA.
+           03 line 4 column 1 value "CCA                            :".
+           03 line 4 column 35 using PCCA.
+           03 line 5 column 1 value "HRA                            :".
+           03 line 5 column 35 using PHRA.
+           03 line 6 column 1 value "DPA                            :".
+           03 line 6 column 35 using PDPA.
+           03 line 7 column 1 value "PPA                            :".
+           03 line 7 column 35 using PPPA.
+           03 line 8 column 1 value "EDUCATIONAL ALLOWANCE          :".
+           03 line 8 column 35 using PEDUA.
+           03 line 9 column 1 value "TECHNICAL JOURNAL              :".
+           03 line 9 column 35 using PTECHJR.
+           03 line 10 column 1 value "LUNCH ALLOWANCE                :".
+           03 line 10 column 35 using PLUNCHA.
+           03 line 11 column 1 value "CONVEYANCE                     :".
+           03 line 11 column 35 using PCONVEY.
+           03 line 12 column 1 value "BUSINESS ATTIREMENT            :".
+           03 line 12 column 35 using PBUSATR.
+           03 line 13 column 1 value "LEAVE TRAVEL ALLOWANCE         :".
+           03 line 13 column 35 using PLTA.
+           03 line 14 column 1 value "PF                             :".
+           03 line 14 column 35 using PPF.
+           03 line 15 column 1 value "ESI                            :".
+           03 line 15 column 35 using PESI.
+           03 line 16 column 1 value "GRATUITY                       :".
+           03 line 16 column 35 using PGRTY.
+           03 line 17 column 1 value "PROFESSIONAL TAX               :".
+           03 line 17 column 35 using PPTAX.
+           03 line 18 column 1 value "INCOME TAX                     :".
+           03 line 18 column 35 using PITAX.
+           03 line 19 column 1 value "LOAN                           :".
+           03 line 19 column 35 using PLOAN.
+           03 line 20 column 1 value "LOAN DEDUCTION AMOUNT          :".
+           03 line 20 column 35 using PLOANDA.
+           03 line 21 column 1 value "OTHER DEDUCTION                :".
+           03 line 21 column 35 using POTHERD.
+           03 line 22 column 1 value "PERFORMANCE INCENTIVE          :".
+           03 line 22 column 35 using PPERINC.
+           03 line 23 column 1 value "MEDICAL REIMBURSEMENT          :".
+           03 line 23 column 35 using PMEDI.
+           03 line 24 column 1 value "BOOK REIMBURSEMENT             :".
+           03 line 24 column 35 using PBOOK.
+
+       01 payment-para-menu-2.
+           03 line 1 column 1 value " ".
+           03 line 1 column 1 value "ENTERTAINMENT                  :".
+           03 line 1 column 35 using PENTER.
+           03 line 2 column 1 value "PHONE                          :".
+           03 line 2 column 35 using PTPH.
+           03 line 3 column 1 value "HOUSE RELATED                  :".
+           03 line 3 column 35 using PHOUSE.
+           03 line 4 column 1 value "VEHICLE MAINTENANCE            :".
+           03 line 4 column 35 using PVEHMAN.
+           03 line 5 column 1 value "CREDIT CARD                    :".
+           03 line 5 column 35 using PCREDIT.
+           03 line 6 column 1 value "CLUB                           :".
+           03 line 6 column 35 using PCLUB.
+           03 line 7 column 1 value "CASUAL LEAVE                   :".
+           03 line 7 column 35 using PCL.
+           03 line 8 column 1 value "SICK LEAVE                     :".
+           03 line 8 column 35 using PSL.
+           03 line 9 column 1 value "PAID LEAVE                     :".
+           03 line 9 column 35 using PPL.
+           03 line 10 column 1 value "LEAVE LOSS OF PAY              :".
+           03 line 10 column 35 using PLLOP.
+           03 line 11 column 1 value "OTHER LEAVES                   :".
+           03 line 11 column 35 using POTHERL.
+
+       01 confirmation-key-select.
+           03 line 1 column 1 value "ENTER CODE TO UPDATE :".
+           03 line 2 column 1 using CCONID.
+
+       01 confirmation-para-menu.
+           03 line 1 column 1 value " ".
+           03 line 1 column 1 value "CONFIRMATION CODE :".
+           03 line 1 column 35 using CCONID.
+           03 line 2 column 1 value "EMPLOYEE CODE     :".
+           03 line 2 column 35 using CEMPID.
+           03 line 3 column 1 value "CONFIRMATION DATE :".
+           03 line 3 column 35 using CCDATE.
+
+       01 transfer-key-select.
+           03 line 1 column 1 value "ENTER TRANSFER CODE TO UPDATE :".
+           03 line 2 column 1 using TTRFID.
+
+       01 transfer-para-menu.
+           03 line 1 column 1 value " ".
+           03 line 1 column 1 value "TRANSFER CODE     :".
+           03 line 1 column 35 using TTRFID.
+           03 line 2 column 1 value "EMP CODE          :".
+           03 line 2 column 35 using TEMPID.
+           03 line 3 column 1 value "OLD BRANCH CODE   :".
+           03 line 3 column 35 using TOBRID.
+           03 line 4 column 1 value "NEW BRANCH CODE   :".
+           03 line 4 column 35 using TNBRID.
+           03 line 5 column 1 value "TRANSFER DATE     :".
+           03 line 5 column 35 using TTRFDT.
+
+       01 emppersonal-key-select.
+           03 line 1 column 1 value "ENTER EMP CODE TO UPDATE :".
+           03 line 2 column 1 using EPEMPID.
+
+       01 emppersonal-para-menu.
+           03 line 1 column 1 value " ".
+           03 line 1 column 1 value "EMPLOYEE CODE     :".
+           03 line 1 column 35 using EPEMPID.
+           03 line 2 column 1 value "TEMPORARY ADDRESS :".
+           03 line 2 column 35 using EPTADD.
+           03 line 3 column 1 value "PHONE             :".
+           03 line 3 column 35 using EPTPH.
+           03 line 4 column 1 value "DOB               :".
+           03 line 4 column 35 using EPDOB.
+           03 line 5 column 1 value "POB               :".
+           03 line 5 column 35 using EPPOB.
+           03 line 6 column 1 value "LANGUAGE KNOWN    :".
+           03 line 6 column 35 using EPLANG.
+           03 line 7 column 1 value "BLOOD GROUP       :".
+           03 line 7 column 35 using EPBLOOD.
+           03 line 8 column 1 value "WEIGHT            :".
+           03 line 8 column 35 using EPWEIGHT.
+           03 line 9 column 1 value "HEIGHT            :".
+           03 line 9 column 35 using EPHEIGHT.
+           03 line 10 column 1 value "VISION            :".
+           03 line 10 column 35 using EPVISION.
+           03 line 11 column 1 value "FATHER'S NAME     :".
+           03 line 11 column 35 using EPFATHER.
+           03 line 12 column 1 value "DOB OF FATHER     :".
+           03 line 12 column 35 using EPDOBF.
+           03 line 13 column 1 value "MOTHER'S NAME     :".
+           03 line 13 column 35 using EPMOTHER.
+           03 line 14 column 1 value "DOB OF MOTHER     :".
+           03 line 14 column 35 using EPDOBM.
+           03 line 15 column 1 value "SPOUSE NAME       :".
+           03 line 15 column 35 using EPSPOUSE.
+           03 line 16 column 1 value "CHILD NAME        :".
+           03 line 16 column 35 using EPCHILD.
+           03 line 17 column 1 value "DOB OF CHILD      :".
+           03 line 17 column 35 using EPDOBC.
+
+       01 invalid-code.
+           03 line 1 column 1 value " ".
+           03 line 12 column 30 value "RECORD NOT FOUND".
+           03 line 20 column 10 value
+               "PRESS ENTER TO RETURN TO HRMS MAINTENANCE MENU".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY " " AT 0101 ERASE EOS.
+           accept main-para-menu.
+           IF CHOICE = 1
+              GO TO EMP-PARA
+           ELSE
+             IF CHOICE = 2
+                GO TO LEAVE-PARA
+             ELSE
+               IF CHOICE = 3
+                  GO TO BRANCH-PARA
+               ELSE
+                 IF CHOICE = 4
+                    GO TO DEPARTMENT-PARA
+                 ELSE
+                   IF CHOICE = 5
+                      GO TO REVISION-PARA
+                   ELSE
+                     IF CHOICE = 6
+                        GO TO PAYMENT-PARA
+                     ELSE
+                       IF CHOICE = 7
+                          GO TO CONFIRMATION-PARA
+                       ELSE
+                         IF CHOICE = 8
+                            GO TO TRANSFER-PARA
+                         ELSE
+                           IF CHOICE = 9
+                              GO TO EMPPERSONAL-PARA
+                           ELSE
+                              EXIT PROGRAM.
+
+       EMP-PARA.
+           DISPLAY " " AT 0101 ERASE EOS.
+           OPEN I-O EMPFILE.
+           accept emp-key-select.
+           READ EMPFILE INVALID KEY GO TO ERROR-EMP-PARA.
+           DISPLAY " " AT 0101 ERASE EOS.
+           accept emp-para-menu.
+           REWRITE EMPREC INVALID KEY GO TO ERROR-EMP-PARA.
+           CLOSE EMPFILE.
+           GO TO MAIN-PARA.
+
+       LEAVE-PARA.
+           DISPLAY " " AT 0101 ERASE EOS.
+           OPEN I-O LEAVEFILE.
+           accept leave-key-select.
+           READ LEAVEFILE INVALID KEY GO TO ERROR-LEAVE-PARA.
+           DISPLAY " " AT 0101 ERASE EOS.
+           accept leave-para-menu.
+           REWRITE LEAVEREC INVALID KEY GO TO ERROR-LEAVE-PARA.
+           CLOSE LEAVEFILE.
+           GO TO MAIN-PARA.
+
+       BRANCH-PARA.
+           DISPLAY " " AT 0101 ERASE EOS.
+           OPEN I-O BRANCHFILE.
+           accept branch-key-select.
+           READ BRANCHFILE INVALID KEY GO TO ERROR-BRANCH-PARA.
+           DISPLAY " " AT 0101 ERASE EOS.
+           accept branch-para-menu.
+           REWRITE BRANCHREC INVALID KEY GO TO ERROR-BRANCH-PARA.
+           CLOSE BRANCHFILE.
+           GO TO MAIN-PARA.
+
+       DEPARTMENT-PARA.
+           DISPLAY " " AT 0101 ERASE EOS.
+           OPEN I-O DEPARTMENTFILE.
+           accept department-key-select.
+           READ DEPARTMENTFILE INVALID KEY GO TO ERROR-DEPARTMENT-PARA.
+           DISPLAY " " AT 0101 ERASE EOS.
+           accept department-para-menu.
+           REWRITE DEPARTMENTREC INVALID KEY GO TO ERROR-DEPARTMENT-PARA.
+           CLOSE DEPARTMENTFILE.
+           GO TO MAIN-PARA.
+
+       REVISION-PARA.
+           DISPLAY " " AT 0101 ERASE EOS.
+           OPEN I-O REVISIONFILE.
+           accept revision-key-select.
+           READ REVISIONFILE INVALID KEY GO TO ERROR-REVISION-PARA.
+           DISPLAY " " AT 0101 ERASE EOS.
+           accept revision-para-menu.
+           REWRITE REVISIONREC INVALID KEY GO TO ERROR-REVISION-PARA.
+           CLOSE REVISIONFILE.
+           GO TO MAIN-PARA.
+
+       PAYMENT-PARA.
+           DISPLAY " " AT 0101 ERASE EOS.
+           OPEN I-O PAYMENTFILE.
+           accept payment-key-select.
+           READ PAYMENTFILE INVALID KEY GO TO ERROR-PAYMENT-PARA.
+           DISPLAY " " AT 0101 ERASE EOS.
+           accept payment-para-menu.
+           DISPLAY " " AT 0101 ERASE EOS.
+           accept payment-para-menu-2.
+           REWRITE PAYMENTREC INVALID KEY GO TO ERROR-PAYMENT-PARA.
+           CLOSE PAYMENTFILE.
+           GO TO MAIN-PARA.
+
+       CONFIRMATION-PARA.
+           DISPLAY " " AT 0101 ERASE EOS.
+           OPEN I-O CONFIRMATIONFILE.
+           accept confirmation-key-select.
+           READ CONFIRMATIONFILE INVALID KEY
+                   GO TO ERROR-CONFIRMATION-PARA.
+           DISPLAY " " AT 0101 ERASE EOS.
+           accept confirmation-para-menu.
+           REWRITE CONFIRMATIONREC INVALID KEY
+                   GO TO ERROR-CONFIRMATION-PARA.
+           CLOSE CONFIRMATIONFILE.
+           GO TO MAIN-PARA.
+
+       TRANSFER-PARA.
+           DISPLAY " " AT 0101 ERASE EOS.
+           OPEN I-O TRANSFERFILE.
+           accept transfer-key-select.
+           READ TRANSFERFILE INVALID KEY GO TO ERROR-TRANSFER-PARA.
+           DISPLAY " " AT 0101 ERASE EOS.
+           accept transfer-para-menu.
+           REWRITE TRANSFERREC INVALID KEY GO TO ERROR-TRANSFER-PARA.
+           CLOSE TRANSFERFILE.
+           GO TO MAIN-PARA.
+
+       EMPPERSONAL-PARA.
+           DISPLAY " " AT 0101 ERASE EOS.
+           OPEN I-O EMPPERSONALFILE.
+           accept emppersonal-key-select.
+           READ EMPPERSONALFILE INVALID KEY
+                           GO TO ERROR-EMPPERSONAL-PARA.
+           DISPLAY " " AT 0101 ERASE EOS.
+           accept emppersonal-para-menu.
+           REWRITE EMPPERSONALREC INVALID KEY
+                   GO TO ERROR-EMPPERSONAL-PARA.
+           CLOSE EMPPERSONALFILE.
+           GO TO MAIN-PARA.
+
+       ERROR-EMP-PARA.
+           CLOSE EMPFILE.
+           DISPLAY " " AT 0101 ERASE EOS.
+           accept invalid-code.
+           GO TO MAIN-PARA.
+
+       ERROR-LEAVE-PARA.
+           CLOSE LEAVEFILE.
+           DISPLAY " " AT 0101 ERASE EOS.
+           accept invalid-code.
+           GO TO MAIN-PARA.
+
+       ERROR-BRANCH-PARA.
+           CLOSE BRANCHFILE.
+           DISPLAY " " AT 0101 ERASE EOS.
+           accept invalid-code.
+           GO TO MAIN-PARA.
+
+       ERROR-DEPARTMENT-PARA.
+           CLOSE DEPARTMENTFILE.
+           DISPLAY " " AT 0101 ERASE EOS.
+           accept invalid-code.
+           GO TO MAIN-PARA.
+
+       ERROR-REVISION-PARA.
+           CLOSE REVISIONFILE.
+           DISPLAY " " AT 0101 ERASE EOS.
+           accept invalid-code.
+           GO TO MAIN-PARA.
+
+       ERROR-PAYMENT-PARA.
+           CLOSE PAYMENTFILE.
+           DISPLAY " " AT 0101 ERASE EOS.
+           accept invalid-code.
+           GO TO MAIN-PARA.
+
+       ERROR-CONFIRMATION-PARA.
+           CLOSE CONFIRMATIONFILE.
+           DISPLAY " " AT 0101 ERASE EOS.
+           accept invalid-code.
+           GO TO MAIN-PARA.
+
+       ERROR-TRANSFER-PARA.
+           CLOSE TRANSFERFILE.
+           DISPLAY " " AT 0101 ERASE EOS.
+           accept invalid-code.
+           GO TO MAIN-PARA.
+
+       ERROR-EMPPERSONAL-PARA.
+           CLOSE EMPPERSONALFILE.
+           DISPLAY " " AT 0101 ERASE EOS.
+           accept invalid-code.
+           GO TO MAIN-PARA.
+
+       END PROGRAM EMPMAINT.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYRUN.
+
+      *    BATCH PAYROLL RUN - READS PAYMENTFILE FOR THE CURRENT PAY
+      *    PERIOD, TOTALS ALL ALLOWANCE FIELDS INTO GROSS PAY, SUBTRACTS
+      *    ALL DEDUCTION FIELDS INTO NET PAY AND WRITES ONE PAYSLIPREC
+      *    PER PEMPID TO DATA/PAYSLIP.DAT FOR ACCOUNTS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYMENTFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS PEMPID
+           FILE STATUS IS FSP.
+
+           SELECT PAYSLIPFILE ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PAYMENTFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/PAYMENT.DAT".
+       01 PAYMENTREC.
+           02 PEMPID   PIC X(6).
+           02 PBASIC   PIC 9(6)V99.
+           02 PDA      PIC 9(6)V99.
+           02 PCCA     PIC 9(6)V99.
+           02 PHRA     PIC 9(6)V99.
+           02 PDPA     PIC 9(6)V99.
+           02 PPPA     PIC 9(6)V99.
+           02 PEDUA    PIC 9(6)V99.
+           02 PTECHJR  PIC 9(6)V99.
+           02 PLUNCHA  PIC 9(6)V99.
+           02 PCONVEY  PIC 9(6)V99.
+           02 PBUSATR  PIC 9(6)V99.
+           02 PLTA     PIC 9(6)V99.
+           02 PPF      PIC 9(6)V99.
+           02 PESI     PIC 9(6)V99.
+           02 PGRTY    PIC 9(6)V99.
+           02 PPTAX    PIC 9(6)V99.
+           02 PITAX    PIC 9(6)V99.
+           02 PLOAN    PIC 9(8)V99.
+           02 PLOANDA  PIC 9(8)V99.
+           02 POTHERD  PIC 9(6)V99.
+           02 PPERINC  PIC 9(6)V99.
+           02 PMEDI    PIC 9(6)V99.
+           02 PBOOK    PIC 9(6)V99.
+           02 PENTER   PIC 9(6)V99.
+           02 PTPH     PIC 9(6)V99.
+           02 PHOUSE   PIC 9(6)V99.
+           02 PVEHMAN  PIC 9(6)V99.
+           02 PCREDIT  PIC 9(6)V99.
+           02 PCLUB    PIC 9(6)V99.
+           02 PCL      PIC 99.
+           02 PSL      PIC 99.
+           02 PPL      PIC 99.
+           02 PLLOP    PIC 999.
+           02 POTHERL  PIC 999.
+
+       FD PAYSLIPFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/PAYSLIP.DAT".
+       01 PAYSLIPREC.
+           02 PSEMPID   PIC X(6).
+           02 FILLER    PIC X(1) VALUE SPACE.
+           02 PSGROSS   PIC 9(8)V99.
+           02 FILLER    PIC X(1) VALUE SPACE.
+           02 PSDEDUCT  PIC 9(8)V99.
+           02 FILLER    PIC X(1) VALUE SPACE.
+           02 PSNET     PIC 9(8)V99.
+
+       WORKING-STORAGE SECTION.
+       77 FSP        PIC XX.
+       77 FSS        PIC XX.
+       77 WS-EOF      PIC X VALUE "N".
+       77 WS-GROSS    PIC 9(8)V99.
+       77 WS-DEDUCT   PIC 9(8)V99.
+       77 WS-NET      PIC 9(8)V99.
+       77 WS-COUNT    PIC 9(6) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT PAYMENTFILE.
+           OPEN OUTPUT PAYSLIPFILE.
+           PERFORM UNTIL WS-EOF = "Y"
+              READ PAYMENTFILE NEXT RECORD
+                 AT END MOVE "Y" TO WS-EOF
+                 NOT AT END PERFORM COMPUTE-PAYSLIP-PARA
+              END-READ
+           END-PERFORM.
+           CLOSE PAYMENTFILE.
+           CLOSE PAYSLIPFILE.
+           DISPLAY "PAYROLL RUN COMPLETE - " WS-COUNT " PAYSLIPS".
+           STOP RUN.
+
+       COMPUTE-PAYSLIP-PARA.
+           COMPUTE WS-GROSS =
+              PBASIC + PDA + PCCA + PHRA + PDPA + PPPA + PEDUA +
+              PTECHJR + PLUNCHA + PCONVEY + PBUSATR + PLTA + PGRTY +
+              PPERINC + PMEDI + PBOOK + PENTER + PTPH + PHOUSE +
+              PVEHMAN + PCREDIT + PCLUB.
+           COMPUTE WS-DEDUCT =
+              PPF + PESI + PPTAX + PITAX + PLOANDA + POTHERD.
+           COMPUTE WS-NET = WS-GROSS - WS-DEDUCT.
+           MOVE PEMPID TO PSEMPID.
+           MOVE WS-GROSS TO PSGROSS.
+           MOVE WS-DEDUCT TO PSDEDUCT.
+           MOVE WS-NET TO PSNET.
+           WRITE PAYSLIPREC.
+           ADD 1 TO WS-COUNT.
+
+       END PROGRAM PAYRUN.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEAVEREG.
+
+      *    BATCH LEAVE REGISTER REPORT - SCANS LEAVEFILE FOR LEAVE
+      *    RECORDS FALLING WITHIN AN OPERATOR-SUPPLIED DATE WINDOW,
+      *    OPTIONALLY RESTRICTED TO ONE BRANCH VIA AN EMPFILE JOIN,
+      *    AND WRITES A DETAIL LINE PER MATCH PLUS CATEGORY SUBTOTALS
+      *    TO DATA/LEAVEREG.DAT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEAVEFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS LEMPID
+           FILE STATUS IS FSL.
+
+           SELECT EMPFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EEMPID
+           FILE STATUS IS FSE.
+
+           SELECT LEAVEREGFILE ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LEAVEFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/LEAVE.DAT".
+       01 LEAVEREC.
+           02 LEMPID    PIC X(6).
+           02 LFMDATE   PIC X(10).
+           02 LTODATE   PIC X(10).
+           02 LLEVCAT   PIC X(3).
+
+       FD EMPFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/EMP.DAT".
+       01 EMPREC.
+           02 EEMPID    PIC X(6).
+           02 EEMPNAME  PIC X(25).
+           02 EEMPADDR  PIC X(30).
+           02 EPHONE    PIC X(10).
+           02 EDOJ      PIC X(10).
+           02 EDIP      PIC X(10).
+           02 EUG       PIC X(4).
+           02 EPG       PIC X(4).
+           02 EPROFQ    PIC X(4).
+           02 ESKILL    PIC X(10).
+           02 EGRDNO    PIC 99.
+           02 EBRNID    PIC X(6).
+           02 EDESID    PIC X(6).
+           02 EDEPID    PIC X(6).
+
+       FD LEAVEREGFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/LEAVEREG.DAT".
+       01 LEAVEREGREC.
+           02 LRGEMPID   PIC X(6).
+           02 FILLER     PIC X(1) VALUE SPACE.
+           02 LRGBRNID   PIC X(6).
+           02 FILLER     PIC X(1) VALUE SPACE.
+           02 LRGFMDATE  PIC X(10).
+           02 FILLER     PIC X(1) VALUE SPACE.
+           02 LRGTODATE  PIC X(10).
+           02 FILLER     PIC X(1) VALUE SPACE.
+           02 LRGCAT     PIC X(3).
+
+       WORKING-STORAGE SECTION.
+       77 FSL         PIC XX.
+       77 FSE         PIC XX.
+       77 FSS         PIC XX.
+       77 WS-EOF       PIC X VALUE "N".
+       77 WS-FROMDATE  PIC X(10).
+       77 WS-TODATE    PIC X(10).
+       77 WS-BRANCH    PIC X(6).
+       77 WS-EBRNID    PIC X(6).
+       77 WS-CL-COUNT  PIC 9(6) VALUE ZERO.
+       77 WS-SL-COUNT  PIC 9(6) VALUE ZERO.
+       77 WS-PL-COUNT  PIC 9(6) VALUE ZERO.
+       77 WS-OTH-COUNT PIC 9(6) VALUE ZERO.
+       77 WS-TOTAL     PIC 9(6) VALUE ZERO.
+       77 WS-FM-STR    PIC X(8).
+       77 WS-TO-STR    PIC X(8).
+       77 WS-FM-NUM    PIC 9(8).
+       77 WS-TO-NUM    PIC 9(8).
+       77 WS-DAYSPAN   PIC S9(6).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "ENTER FROM DATE (YYYY-MM-DD) :".
+           ACCEPT WS-FROMDATE.
+           DISPLAY "ENTER TO DATE (YYYY-MM-DD)   :".
+           ACCEPT WS-TODATE.
+           DISPLAY "ENTER BRANCH CODE (BLANK=ALL):".
+           ACCEPT WS-BRANCH.
+           OPEN INPUT LEAVEFILE.
+           OPEN INPUT EMPFILE.
+           OPEN OUTPUT LEAVEREGFILE.
+           PERFORM UNTIL WS-EOF = "Y"
+              READ LEAVEFILE NEXT RECORD
+                 AT END MOVE "Y" TO WS-EOF
+                 NOT AT END PERFORM PROCESS-LEAVE-PARA
+              END-READ
+           END-PERFORM.
+           PERFORM WRITE-SUMMARY-PARA.
+           CLOSE LEAVEFILE.
+           CLOSE EMPFILE.
+           CLOSE LEAVEREGFILE.
+           DISPLAY "LEAVE REGISTER COMPLETE - " WS-TOTAL " RECORDS".
+           STOP RUN.
+
+       PROCESS-LEAVE-PARA.
+           IF LFMDATE >= WS-FROMDATE AND LTODATE <= WS-TODATE
+              MOVE LEMPID TO EEMPID
+              READ EMPFILE INVALID KEY MOVE SPACES TO WS-EBRNID
+                 NOT INVALID KEY MOVE EBRNID TO WS-EBRNID
+              END-READ
+              IF WS-BRANCH = SPACES OR WS-EBRNID = WS-BRANCH
+                 MOVE LEMPID   TO LRGEMPID
+                 MOVE WS-EBRNID TO LRGBRNID
+                 MOVE LFMDATE  TO LRGFMDATE
+                 MOVE LTODATE  TO LRGTODATE
+                 MOVE LLEVCAT  TO LRGCAT
+                 WRITE LEAVEREGREC
+                 ADD 1 TO WS-TOTAL
+                 STRING LFMDATE (1:4) LFMDATE (6:2) LFMDATE (9:2)
+                    DELIMITED BY SIZE INTO WS-FM-STR
+                 STRING LTODATE (1:4) LTODATE (6:2) LTODATE (9:2)
+                    DELIMITED BY SIZE INTO WS-TO-STR
+                 MOVE WS-FM-STR TO WS-FM-NUM
+                 MOVE WS-TO-STR TO WS-TO-NUM
+                 COMPUTE WS-DAYSPAN =
+                    FUNCTION INTEGER-OF-DATE(WS-TO-NUM) -
+                    FUNCTION INTEGER-OF-DATE(WS-FM-NUM) + 1
+                 IF LLEVCAT = "CL "
+                    ADD WS-DAYSPAN TO WS-CL-COUNT
+                 ELSE
+                   IF LLEVCAT = "SL "
+                      ADD WS-DAYSPAN TO WS-SL-COUNT
+                   ELSE
+                     IF LLEVCAT = "PL "
+                        ADD WS-DAYSPAN TO WS-PL-COUNT
+                     ELSE
+                        ADD WS-DAYSPAN TO WS-OTH-COUNT.
+
+       WRITE-SUMMARY-PARA.
+           MOVE SPACES TO LEAVEREGREC.
+           MOVE "TOTAL" TO LRGEMPID.
+           WRITE LEAVEREGREC.
+           MOVE SPACES TO LEAVEREGREC.
+           MOVE "CL"    TO LRGCAT.
+           MOVE WS-CL-COUNT TO LRGEMPID.
+           WRITE LEAVEREGREC.
+           MOVE SPACES TO LEAVEREGREC.
+           MOVE "SL"    TO LRGCAT.
+           MOVE WS-SL-COUNT TO LRGEMPID.
+           WRITE LEAVEREGREC.
+           MOVE SPACES TO LEAVEREGREC.
+           MOVE "PL"    TO LRGCAT.
+           MOVE WS-PL-COUNT TO LRGEMPID.
+           WRITE LEAVEREGREC.
+           MOVE SPACES TO LEAVEREGREC.
+           MOVE "OTH"   TO LRGCAT.
+           MOVE WS-OTH-COUNT TO LRGEMPID.
+           WRITE LEAVEREGREC.
+
+       END PROGRAM LEAVEREG.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPMASTER.
+
+      *    BATCH EMPLOYEE MASTER LIST - JOINS EMPFILE TO BRANCHFILE AND
+      *    DESIGNATIONFILE AND WRITES ONE LINE PER EMPLOYEE, SORTED BY
+      *    BRANCH, TO DATA/EMPMASTER.DAT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS EEMPID
+           FILE STATUS IS FSE.
+
+           SELECT BRANCHFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS BBRID
+           FILE STATUS IS FSB.
+
+           SELECT DESIGNATIONFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DESID
+           FILE STATUS IS FSDES.
+
+           SELECT SORTFILE ASSIGN TO DISK.
+
+           SELECT EMPMASTERFILE ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/EMP.DAT".
+       01 EMPREC.
+           02 EEMPID    PIC X(6).
+           02 EEMPNAME  PIC X(25).
+           02 EEMPADDR  PIC X(30).
+           02 EPHONE    PIC X(10).
+           02 EDOJ      PIC X(10).
+           02 EDIP      PIC X(10).
+           02 EUG       PIC X(4).
+           02 EPG       PIC X(4).
+           02 EPROFQ    PIC X(4).
+           02 ESKILL    PIC X(10).
+           02 EGRDNO    PIC 99.
+           02 EBRNID    PIC X(6).
+           02 EDESID    PIC X(6).
+           02 EDEPID    PIC X(6).
+
+       FD BRANCHFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/BRANCH.DAT".
+       01 BRANCHREC.
+           02 BBRID    PIC X(6).
+           02 BBRNAME  PIC X(15).
+           02 BBRADD   PIC X(30).
+           02 BBRPH    PIC X(10).
+           02 BEMAIL   PIC X(20).
+           02 BMGRNAME PIC X(25).
+
+       FD DESIGNATIONFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/DESIG.DAT".
+       01 DESIGNATIONREC.
+           02 DESID    PIC X(6).
+           02 DESIGN   PIC X(15).
+           02 DESHRT   PIC X(4).
+
+       SD SORTFILE.
+       01 SORT-REC.
+           02 SRBRNID   PIC X(6).
+           02 SREMPID   PIC X(6).
+           02 SREMPNAME PIC X(25).
+           02 SRDESID   PIC X(6).
+
+       FD EMPMASTERFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/EMPMASTER.DAT".
+       01 EMPMASTERREC.
+           02 MBRNID    PIC X(6).
+           02 FILLER    PIC X(1) VALUE SPACE.
+           02 MBRNAME   PIC X(15).
+           02 FILLER    PIC X(1) VALUE SPACE.
+           02 MEMPID    PIC X(6).
+           02 FILLER    PIC X(1) VALUE SPACE.
+           02 MEMPNAME  PIC X(25).
+           02 FILLER    PIC X(1) VALUE SPACE.
+           02 MDESIGN   PIC X(15).
+
+       WORKING-STORAGE SECTION.
+       77 FSE    PIC XX.
+       77 FSB    PIC XX.
+       77 FSDES  PIC XX.
+       77 FSS    PIC XX.
+       77 WS-EOF  PIC X VALUE "N".
+       77 WS-SORT-EOF PIC X VALUE "N".
+       77 WS-COUNT PIC 9(6) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           SORT SORTFILE ON ASCENDING KEY SRBRNID
+              INPUT PROCEDURE IS LOAD-SORT-PARA
+              OUTPUT PROCEDURE IS WRITE-MASTER-PARA.
+           DISPLAY "EMPLOYEE MASTER LIST COMPLETE - " WS-COUNT
+                   " EMPLOYEES".
+           STOP RUN.
+
+       LOAD-SORT-PARA.
+           OPEN INPUT EMPFILE.
+           PERFORM UNTIL WS-EOF = "Y"
+              READ EMPFILE NEXT RECORD
+                 AT END MOVE "Y" TO WS-EOF
+                 NOT AT END
+                    MOVE EBRNID   TO SRBRNID
+                    MOVE EEMPID   TO SREMPID
+                    MOVE EEMPNAME TO SREMPNAME
+                    MOVE EDESID   TO SRDESID
+                    RELEASE SORT-REC
+              END-READ
+           END-PERFORM.
+           CLOSE EMPFILE.
+
+       WRITE-MASTER-PARA.
+           OPEN INPUT BRANCHFILE.
+           OPEN INPUT DESIGNATIONFILE.
+           OPEN OUTPUT EMPMASTERFILE.
+           PERFORM UNTIL WS-SORT-EOF = "Y"
+              RETURN SORTFILE
+                 AT END MOVE "Y" TO WS-SORT-EOF
+                 NOT AT END PERFORM WRITE-MASTER-LINE-PARA
+              END-RETURN
+           END-PERFORM.
+           CLOSE BRANCHFILE.
+           CLOSE DESIGNATIONFILE.
+           CLOSE EMPMASTERFILE.
+
+       WRITE-MASTER-LINE-PARA.
+           MOVE SRBRNID TO BBRID.
+           READ BRANCHFILE INVALID KEY MOVE SPACES TO BBRNAME.
+           MOVE SRDESID TO DESID.
+           READ DESIGNATIONFILE INVALID KEY MOVE SPACES TO DESIGN.
+           MOVE SRBRNID   TO MBRNID.
+           MOVE BBRNAME   TO MBRNAME.
+           MOVE SREMPID   TO MEMPID.
+           MOVE SREMPNAME TO MEMPNAME.
+           MOVE DESIGN    TO MDESIGN.
+           WRITE EMPMASTERREC.
+           ADD 1 TO WS-COUNT.
+
+       END PROGRAM EMPMASTER.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCROLL.
+
+      *    BATCH HEADCOUNT AND PAYROLL COST ROLLUP - SCANS EMPFILE,
+      *    ACCUMULATES HEADCOUNT AND GROSS PAYROLL COST (FROM
+      *    PAYMENTFILE) BY BRANCH AND BY DEPARTMENT, AND WRITES A
+      *    ROLLUP LINE PER BRANCH AND PER DEPARTMENT TO
+      *    DATA/HCROLL.DAT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS EEMPID
+           FILE STATUS IS FSE.
+
+           SELECT PAYMENTFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PEMPID
+           FILE STATUS IS FSP.
+
+           SELECT BRANCHFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS BBRID
+           FILE STATUS IS FSB.
+
+           SELECT DEPARTMENTFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DEPCODE
+           FILE STATUS IS FSDEP.
+
+           SELECT HCROLLFILE ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/EMP.DAT".
+       01 EMPREC.
+           02 EEMPID    PIC X(6).
+           02 EEMPNAME  PIC X(25).
+           02 EEMPADDR  PIC X(30).
+           02 EPHONE    PIC X(10).
+           02 EDOJ      PIC X(10).
+           02 EDIP      PIC X(10).
+           02 EUG       PIC X(4).
+           02 EPG       PIC X(4).
+           02 EPROFQ    PIC X(4).
+           02 ESKILL    PIC X(10).
+           02 EGRDNO    PIC 99.
+           02 EBRNID    PIC X(6).
+           02 EDESID    PIC X(6).
+           02 EDEPID    PIC X(6).
+
+       FD PAYMENTFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/PAYMENT.DAT".
+       01 PAYMENTREC.
+           02 PEMPID   PIC X(6).
+           02 PBASIC   PIC 9(6)V99.
+           02 PDA      PIC 9(6)V99.
+           02 PCCA     PIC 9(6)V99.
+           02 PHRA     PIC 9(6)V99.
+           02 PDPA     PIC 9(6)V99.
+           02 PPPA     PIC 9(6)V99.
+           02 PEDUA    PIC 9(6)V99.
+           02 PTECHJR  PIC 9(6)V99.
+           02 PLUNCHA  PIC 9(6)V99.
+           02 PCONVEY  PIC 9(6)V99.
+           02 PBUSATR  PIC 9(6)V99.
+           02 PLTA     PIC 9(6)V99.
+           02 PPF      PIC 9(6)V99.
+           02 PESI     PIC 9(6)V99.
+           02 PGRTY    PIC 9(6)V99.
+           02 PPTAX    PIC 9(6)V99.
+           02 PITAX    PIC 9(6)V99.
+           02 PLOAN    PIC 9(8)V99.
+           02 PLOANDA  PIC 9(8)V99.
+           02 POTHERD  PIC 9(6)V99.
+           02 PPERINC  PIC 9(6)V99.
+           02 PMEDI    PIC 9(6)V99.
+           02 PBOOK    PIC 9(6)V99.
+           02 PENTER   PIC 9(6)V99.
+           02 PTPH     PIC 9(6)V99.
+           02 PHOUSE   PIC 9(6)V99.
+           02 PVEHMAN  PIC 9(6)V99.
+           02 PCREDIT  PIC 9(6)V99.
+           02 PCLUB    PIC 9(6)V99.
+           02 PCL      PIC 99.
+           02 PSL      PIC 99.
+           02 PPL      PIC 99.
+           02 PLLOP    PIC 999.
+           02 POTHERL  PIC 999.
+
+       FD BRANCHFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/BRANCH.DAT".
+       01 BRANCHREC.
+           02 BBRID    PIC X(6).
+           02 BBRNAME  PIC X(15).
+           02 BBRADD   PIC X(30).
+           02 BBRPH    PIC X(10).
+           02 BEMAIL   PIC X(20).
+           02 BMGRNAME PIC X(25).
+
+       FD DEPARTMENTFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/DEPART.DAT".
+       01 DEPARTMENTREC.
+           02 DEPCODE  PIC X(6).
+           02 DEPNAME  PIC X(20).
+
+       FD HCROLLFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/HCROLL.DAT".
+       01 HCROLLREC.
+           02 HRTYPE    PIC X(4).
+           02 FILLER    PIC X(1) VALUE SPACE.
+           02 HRCODE    PIC X(6).
+           02 FILLER    PIC X(1) VALUE SPACE.
+           02 HRNAME    PIC X(20).
+           02 FILLER    PIC X(1) VALUE SPACE.
+           02 HRCOUNT   PIC ZZZZZ9.
+           02 FILLER    PIC X(1) VALUE SPACE.
+           02 HRCOST    PIC Z(8)9.99.
+
+       WORKING-STORAGE SECTION.
+       77 FSE    PIC XX.
+       77 FSP    PIC XX.
+       77 FSB    PIC XX.
+       77 FSDEP  PIC XX.
+       77 FSS    PIC XX.
+       77 WS-EOF      PIC X VALUE "N".
+       77 WS-FOUND    PIC X VALUE "N".
+       77 WS-EMPCOST  PIC 9(8)V99.
+       77 WS-BR-MATCH PIC 9(4).
+       77 WS-DP-MATCH PIC 9(4).
+
+       01 BRANCH-TABLE.
+           02 BR-ENTRY OCCURS 200 TIMES INDEXED BY BR-IDX.
+              03 BR-CODE  PIC X(6).
+              03 BR-COUNT PIC 9(6).
+              03 BR-COST  PIC 9(9)V99.
+       77 BR-TOP PIC 9(4) VALUE ZERO.
+
+       01 DEPT-TABLE.
+           02 DP-ENTRY OCCURS 200 TIMES INDEXED BY DP-IDX.
+              03 DP-CODE  PIC X(6).
+              03 DP-COUNT PIC 9(6).
+              03 DP-COST  PIC 9(9)V99.
+       77 DP-TOP PIC 9(4) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT EMPFILE.
+           OPEN INPUT PAYMENTFILE.
+           PERFORM UNTIL WS-EOF = "Y"
+              READ EMPFILE NEXT RECORD
+                 AT END MOVE "Y" TO WS-EOF
+                 NOT AT END PERFORM PROCESS-EMP-PARA
+              END-READ
+           END-PERFORM.
+           CLOSE EMPFILE.
+           CLOSE PAYMENTFILE.
+           OPEN OUTPUT HCROLLFILE.
+           OPEN INPUT BRANCHFILE.
+           OPEN INPUT DEPARTMENTFILE.
+           PERFORM WRITE-BRANCH-ROLLUP-PARA
+              VARYING BR-IDX FROM 1 BY 1 UNTIL BR-IDX > BR-TOP.
+           PERFORM WRITE-DEPT-ROLLUP-PARA
+              VARYING DP-IDX FROM 1 BY 1 UNTIL DP-IDX > DP-TOP.
+           CLOSE BRANCHFILE.
+           CLOSE DEPARTMENTFILE.
+           CLOSE HCROLLFILE.
+           DISPLAY "HEADCOUNT/COST ROLLUP COMPLETE - " BR-TOP
+                   " BRANCHES, " DP-TOP " DEPARTMENTS".
+           STOP RUN.
+
+       PROCESS-EMP-PARA.
+           MOVE EEMPID TO PEMPID.
+           READ PAYMENTFILE
+              INVALID KEY MOVE ZERO TO WS-EMPCOST
+              NOT INVALID KEY PERFORM COMPUTE-EMPCOST-PARA
+           END-READ.
+           PERFORM FIND-OR-ADD-BRANCH-PARA.
+           PERFORM FIND-OR-ADD-DEPT-PARA.
+
+       COMPUTE-EMPCOST-PARA.
+           COMPUTE WS-EMPCOST =
+              PBASIC + PDA + PCCA + PHRA + PDPA + PPPA + PEDUA +
+              PTECHJR + PLUNCHA + PCONVEY + PBUSATR + PLTA + PGRTY +
+              PPERINC + PMEDI + PBOOK + PENTER + PTPH + PHOUSE +
+              PVEHMAN + PCREDIT + PCLUB.
+
+       FIND-OR-ADD-BRANCH-PARA.
+           MOVE "N" TO WS-FOUND.
+           PERFORM VARYING BR-IDX FROM 1 BY 1
+              UNTIL BR-IDX > BR-TOP OR WS-FOUND = "Y"
+              IF BR-CODE(BR-IDX) = EBRNID
+                 MOVE "Y" TO WS-FOUND
+                 SET WS-BR-MATCH TO BR-IDX
+              END-IF
+           END-PERFORM.
+           IF WS-FOUND = "N"
+              ADD 1 TO BR-TOP
+              SET BR-IDX TO BR-TOP
+              SET WS-BR-MATCH TO BR-TOP
+              MOVE EBRNID TO BR-CODE(BR-IDX)
+              MOVE ZERO TO BR-COUNT(BR-IDX) BR-COST(BR-IDX)
+           END-IF.
+           ADD 1 TO BR-COUNT(WS-BR-MATCH).
+           ADD WS-EMPCOST TO BR-COST(WS-BR-MATCH).
+
+       FIND-OR-ADD-DEPT-PARA.
+           MOVE "N" TO WS-FOUND.
+           PERFORM VARYING DP-IDX FROM 1 BY 1
+              UNTIL DP-IDX > DP-TOP OR WS-FOUND = "Y"
+              IF DP-CODE(DP-IDX) = EDEPID
+                 MOVE "Y" TO WS-FOUND
+                 SET WS-DP-MATCH TO DP-IDX
+              END-IF
+           END-PERFORM.
+           IF WS-FOUND = "N"
+              ADD 1 TO DP-TOP
+              SET DP-IDX TO DP-TOP
+              SET WS-DP-MATCH TO DP-TOP
+              MOVE EDEPID TO DP-CODE(DP-IDX)
+              MOVE ZERO TO DP-COUNT(DP-IDX) DP-COST(DP-IDX)
+           END-IF.
+           ADD 1 TO DP-COUNT(WS-DP-MATCH).
+           ADD WS-EMPCOST TO DP-COST(WS-DP-MATCH).
+
+       WRITE-BRANCH-ROLLUP-PARA.
+           MOVE BR-CODE(BR-IDX) TO BBRID.
+           READ BRANCHFILE INVALID KEY MOVE SPACES TO BBRNAME.
+           MOVE "BRCH" TO HRTYPE.
+           MOVE BR-CODE(BR-IDX)  TO HRCODE.
+           MOVE BBRNAME          TO HRNAME.
+           MOVE BR-COUNT(BR-IDX) TO HRCOUNT.
+           MOVE BR-COST(BR-IDX)  TO HRCOST.
+           WRITE HCROLLREC.
+
+       WRITE-DEPT-ROLLUP-PARA.
+           MOVE DP-CODE(DP-IDX) TO DEPCODE.
+           READ DEPARTMENTFILE INVALID KEY MOVE SPACES TO DEPNAME.
+           MOVE "DEPT" TO HRTYPE.
+           MOVE DP-CODE(DP-IDX)  TO HRCODE.
+           MOVE DEPNAME          TO HRNAME.
+           MOVE DP-COUNT(DP-IDX) TO HRCOUNT.
+           MOVE DP-COST(DP-IDX)  TO HRCOST.
+           WRITE HCROLLREC.
+
+       END PROGRAM HCROLL.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOANPOST.
+
+      *    BATCH LOAN POSTING - SCANS PAYMENTFILE FOR EMPLOYEES WITH A
+      *    LOAN DEDUCTION THIS PERIOD (PLOANDA), POSTS IT AGAINST THE
+      *    EMPLOYEE'S OLDEST OUTSTANDING LOANFILE ROW, AND WRITES A
+      *    POSTING/BALANCE LINE PER EMPLOYEE TO DATA/LOANPOST.DAT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYMENTFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS PEMPID
+           FILE STATUS IS FSP.
+
+           SELECT LOANFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS LNKEY
+           ALTERNATE RECORD KEY IS LNEMPID
+           WITH DUPLICATES
+           FILE STATUS IS FSLN.
+
+           SELECT LOANPOSTFILE ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PAYMENTFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/PAYMENT.DAT".
+       01 PAYMENTREC.
+           02 PEMPID   PIC X(6).
+           02 PBASIC   PIC 9(6)V99.
+           02 PDA      PIC 9(6)V99.
+           02 PCCA     PIC 9(6)V99.
+           02 PHRA     PIC 9(6)V99.
+           02 PDPA     PIC 9(6)V99.
+           02 PPPA     PIC 9(6)V99.
+           02 PEDUA    PIC 9(6)V99.
+           02 PTECHJR  PIC 9(6)V99.
+           02 PLUNCHA  PIC 9(6)V99.
+           02 PCONVEY  PIC 9(6)V99.
+           02 PBUSATR  PIC 9(6)V99.
+           02 PLTA     PIC 9(6)V99.
+           02 PPF      PIC 9(6)V99.
+           02 PESI     PIC 9(6)V99.
+           02 PGRTY    PIC 9(6)V99.
+           02 PPTAX    PIC 9(6)V99.
+           02 PITAX    PIC 9(6)V99.
+           02 PLOAN    PIC 9(8)V99.
+           02 PLOANDA  PIC 9(8)V99.
+           02 POTHERD  PIC 9(6)V99.
+           02 PPERINC  PIC 9(6)V99.
+           02 PMEDI    PIC 9(6)V99.
+           02 PBOOK    PIC 9(6)V99.
+           02 PENTER   PIC 9(6)V99.
+           02 PTPH     PIC 9(6)V99.
+           02 PHOUSE   PIC 9(6)V99.
+           02 PVEHMAN  PIC 9(6)V99.
+           02 PCREDIT  PIC 9(6)V99.
+           02 PCLUB    PIC 9(6)V99.
+           02 PCL      PIC 99.
+           02 PSL      PIC 99.
+           02 PPL      PIC 99.
+           02 PLLOP    PIC 999.
+           02 POTHERL  PIC 999.
+
+       FD LOANFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/LOAN.DAT".
+       01 LOANREC.
+           02 LNKEY.
+              03 LNEMPID  PIC X(6).
+              03 LNSEQ    PIC 99.
+           02 LNPRIN      PIC 9(7)V99.
+           02 LNMONDED    PIC 9(7)V99.
+           02 LNBAL       PIC 9(7)V99.
+           02 LNDATE      PIC X(10).
+
+       FD LOANPOSTFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/LOANPOST.DAT".
+       01 LOANPOSTREC.
+           02 LPEMPID   PIC X(6).
+           02 FILLER    PIC X(1) VALUE SPACE.
+           02 LPSEQ     PIC 99.
+           02 FILLER    PIC X(1) VALUE SPACE.
+           02 LPPOSTED  PIC Z(6)9.99.
+           02 FILLER    PIC X(1) VALUE SPACE.
+           02 LPBAL     PIC Z(6)9.99.
+           02 FILLER    PIC X(1) VALUE SPACE.
+           02 LPSTATUS  PIC X(15).
+
+       WORKING-STORAGE SECTION.
+       77 FSP    PIC XX.
+       77 FSLN   PIC XX.
+       77 FSS    PIC XX.
+       77 WS-EOF      PIC X VALUE "N".
+       77 WS-POSTED   PIC X VALUE "N".
+       77 WS-TOTAL    PIC 9(6) VALUE ZERO.
+       77 WS-POSTAMT  PIC 9(7)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT PAYMENTFILE.
+           OPEN I-O LOANFILE.
+           OPEN OUTPUT LOANPOSTFILE.
+           PERFORM UNTIL WS-EOF = "Y"
+              READ PAYMENTFILE NEXT RECORD
+                 AT END MOVE "Y" TO WS-EOF
+                 NOT AT END
+                    IF PLOANDA > ZERO
+                       PERFORM POST-LOAN-PARA
+                    END-IF
+              END-READ
+           END-PERFORM.
+           CLOSE PAYMENTFILE.
+           CLOSE LOANFILE.
+           CLOSE LOANPOSTFILE.
+           DISPLAY "LOAN POSTING COMPLETE - " WS-TOTAL " EMPLOYEES".
+           STOP RUN.
+
+       POST-LOAN-PARA.
+           MOVE "N" TO WS-POSTED.
+           MOVE PEMPID TO LNEMPID.
+           MOVE ZERO TO LNSEQ.
+           START LOANFILE KEY IS NOT LESS THAN LNKEY
+              INVALID KEY MOVE "10" TO FSLN.
+           IF FSLN NOT = "10"
+              PERFORM UNTIL FSLN = "10" OR WS-POSTED = "Y"
+                 READ LOANFILE NEXT RECORD
+                    AT END MOVE "10" TO FSLN
+                    NOT AT END
+                       IF LNEMPID NOT = PEMPID
+                          MOVE "10" TO FSLN
+                       ELSE
+                          IF LNBAL > ZERO
+                             PERFORM APPLY-POSTING-PARA
+                             MOVE "Y" TO WS-POSTED
+                          END-IF
+                       END-IF
+                 END-READ
+              END-PERFORM
+           END-IF.
+           IF WS-POSTED = "N"
+              MOVE PEMPID  TO LPEMPID
+              MOVE ZERO    TO LPSEQ
+              MOVE PLOANDA TO LPPOSTED
+              MOVE ZERO    TO LPBAL
+              MOVE "NO ACTIVE LOAN" TO LPSTATUS
+              WRITE LOANPOSTREC
+           END-IF.
+           ADD 1 TO WS-TOTAL.
+
+       APPLY-POSTING-PARA.
+           IF PLOANDA > LNBAL
+              MOVE LNBAL TO WS-POSTAMT
+              MOVE ZERO TO LNBAL
+           ELSE
+              MOVE PLOANDA TO WS-POSTAMT
+              SUBTRACT PLOANDA FROM LNBAL
+           END-IF.
+           REWRITE LOANREC.
+           MOVE LNEMPID   TO LPEMPID.
+           MOVE LNSEQ     TO LPSEQ.
+           MOVE WS-POSTAMT TO LPPOSTED.
+           MOVE LNBAL     TO LPBAL.
+           IF LNBAL = ZERO
+              MOVE "LOAN SETTLED" TO LPSTATUS
+           ELSE
+              MOVE "POSTED" TO LPSTATUS
+           END-IF.
+           WRITE LOANPOSTREC.
+
+       END PROGRAM LOANPOST.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPEXPORT.
+
+      *    BATCH MASTER DATA EXPORT - READS EMPFILE, JOINS BRANCHFILE
+      *    AND DEPARTMENTFILE, AND WRITES ONE PIPE-DELIMITED LINE PER
+      *    EMPLOYEE (CODE/NAME/BRANCH CODE/BRANCH NAME/DEPT CODE/DEPT
+      *    NAME) TO DATA/EMPEXPORT.DAT FOR DOWNSTREAM SYSTEMS. EMPFILE
+      *    HAS NO ACTIVE/INACTIVE FLAG, SO EVERY EMPLOYEE ON FILE IS
+      *    TREATED AS ACTIVE AND EXPORTED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS EEMPID
+           FILE STATUS IS FSE.
+
+           SELECT BRANCHFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS BBRID
+           FILE STATUS IS FSB.
+
+           SELECT DEPARTMENTFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DEPCODE
+           FILE STATUS IS FSDEP.
+
+           SELECT EMPEXPORTFILE ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/EMP.DAT".
+       01 EMPREC.
+           02 EEMPID    PIC X(6).
+           02 EEMPNAME  PIC X(25).
+           02 EEMPADDR  PIC X(30).
+           02 EPHONE    PIC X(10).
+           02 EDOJ      PIC X(10).
+           02 EDIP      PIC X(10).
+           02 EUG       PIC X(4).
+           02 EPG       PIC X(4).
+           02 EPROFQ    PIC X(4).
+           02 ESKILL    PIC X(10).
+           02 EGRDNO    PIC 99.
+           02 EBRNID    PIC X(6).
+           02 EDESID    PIC X(6).
+           02 EDEPID    PIC X(6).
+
+       FD BRANCHFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/BRANCH.DAT".
+       01 BRANCHREC.
+           02 BBRID    PIC X(6).
+           02 BBRNAME  PIC X(15).
+           02 BBRADD   PIC X(30).
+           02 BBRPH    PIC X(10).
+           02 BEMAIL   PIC X(20).
+           02 BMGRNAME PIC X(25).
+
+       FD DEPARTMENTFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/DEPART.DAT".
+       01 DEPARTMENTREC.
+           02 DEPCODE  PIC X(6).
+           02 DEPNAME  PIC X(20).
+
+       FD EMPEXPORTFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/EMPEXPORT.DAT".
+       01 EMPEXPORTREC.
+           02 XEMPID    PIC X(6).
+           02 XDELIM1   PIC X(1) VALUE "|".
+           02 XEMPNAME  PIC X(25).
+           02 XDELIM2   PIC X(1) VALUE "|".
+           02 XBRNID    PIC X(6).
+           02 XDELIM3   PIC X(1) VALUE "|".
+           02 XBRNAME   PIC X(15).
+           02 XDELIM4   PIC X(1) VALUE "|".
+           02 XDEPID    PIC X(6).
+           02 XDELIM5   PIC X(1) VALUE "|".
+           02 XDEPNAME  PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       77 FSE    PIC XX.
+       77 FSB    PIC XX.
+       77 FSDEP  PIC XX.
+       77 FSS    PIC XX.
+       77 WS-EOF    PIC X VALUE "N".
+       77 WS-TOTAL  PIC 9(6) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT EMPFILE.
+           OPEN INPUT BRANCHFILE.
+           OPEN INPUT DEPARTMENTFILE.
+           OPEN OUTPUT EMPEXPORTFILE.
+           PERFORM UNTIL WS-EOF = "Y"
+              READ EMPFILE NEXT RECORD
+                 AT END MOVE "Y" TO WS-EOF
+                 NOT AT END PERFORM WRITE-EXPORT-LINE-PARA
+              END-READ
+           END-PERFORM.
+           CLOSE EMPFILE.
+           CLOSE BRANCHFILE.
+           CLOSE DEPARTMENTFILE.
+           CLOSE EMPEXPORTFILE.
+           DISPLAY "MASTER DATA EXPORT COMPLETE - " WS-TOTAL
+                   " EMPLOYEES".
+           STOP RUN.
+
+       WRITE-EXPORT-LINE-PARA.
+           MOVE EEMPID   TO XEMPID.
+           MOVE EEMPNAME TO XEMPNAME.
+           MOVE EBRNID   TO XBRNID.
+           MOVE EDEPID   TO XDEPID.
+           MOVE EBRNID TO BBRID.
+           READ BRANCHFILE INVALID KEY MOVE SPACES TO BBRNAME.
+           MOVE BBRNAME TO XBRNAME.
+           MOVE EDEPID TO DEPCODE.
+           READ DEPARTMENTFILE INVALID KEY MOVE SPACES TO DEPNAME.
+           MOVE DEPNAME TO XDEPNAME.
+           WRITE EMPEXPORTREC.
+           ADD 1 TO WS-TOTAL.
+
+       END PROGRAM EMPEXPORT.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITREPORT.
+
+      *    BATCH AUDIT TRAIL REPORT - SCANS AUDITFILE (WRITTEN BY
+      *    EMPWRITE/EMPDELETE'S WRITE-AUDIT-PARA) AND LISTS EVERY
+      *    ENTRY MATCHING AN OPERATOR-SUPPLIED EMPLOYEE/KEY CODE
+      *    AND/OR DATE RANGE TO DATA/AUDITREPT.DAT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITFILE ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSA.
+
+           SELECT AUDITREPTFILE ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AUDITFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/AUDIT.DAT".
+       01 AUDITREC            PIC X(80).
+
+       FD AUDITREPTFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/AUDITREPT.DAT".
+       01 AUDITREPTREC        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FSA          PIC XX.
+       77 FSS          PIC XX.
+       77 WS-EOF       PIC X VALUE "N".
+       77 WS-KEYFILT   PIC X(8).
+       77 WS-FROMDATE  PIC 9(8).
+       77 WS-TODATE    PIC 9(8).
+       77 WS-TOTAL     PIC 9(6) VALUE ZERO.
+       01 WS-AUDITREC-FLD REDEFINES AUDITREC.
+           03 WA-OP     PIC X(8).
+           03 FILLER    PIC X(1).
+           03 WA-FILE   PIC X(18).
+           03 FILLER    PIC X(1).
+           03 WA-KEY    PIC X(8).
+           03 FILLER    PIC X(1).
+           03 WA-DATE   PIC 9(8).
+           03 FILLER    PIC X(1).
+           03 WA-TIME   PIC 9(8).
+           03 FILLER    PIC X(1).
+           03 WA-TERM   PIC X(24).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "ENTER EMPLOYEE/KEY CODE (BLANK=ALL)   :".
+           ACCEPT WS-KEYFILT.
+           DISPLAY "ENTER FROM DATE CCYYMMDD (BLANK=ALL)  :".
+           ACCEPT WS-FROMDATE.
+           DISPLAY "ENTER TO DATE CCYYMMDD (BLANK=ALL)    :".
+           ACCEPT WS-TODATE.
+           OPEN INPUT AUDITFILE.
+           IF FSA = "35"
+              DISPLAY "NO AUDIT RECORDS FOUND"
+              STOP RUN.
+           OPEN OUTPUT AUDITREPTFILE.
+           PERFORM UNTIL WS-EOF = "Y"
+              READ AUDITFILE
+                 AT END MOVE "Y" TO WS-EOF
+                 NOT AT END PERFORM FILTER-AUDIT-PARA
+              END-READ
+           END-PERFORM.
+           CLOSE AUDITFILE.
+           CLOSE AUDITREPTFILE.
+           DISPLAY "AUDIT REPORT COMPLETE - " WS-TOTAL " ENTRIES".
+           STOP RUN.
+
+       FILTER-AUDIT-PARA.
+           IF (WS-KEYFILT = SPACES OR WA-KEY = WS-KEYFILT)
+              AND (WS-FROMDATE = ZERO OR WA-DATE >= WS-FROMDATE)
+              AND (WS-TODATE = ZERO OR WA-DATE <= WS-TODATE)
+              MOVE AUDITREC TO AUDITREPTREC
+              WRITE AUDITREPTREC
+              ADD 1 TO WS-TOTAL
+           END-IF.
+
+       END PROGRAM AUDITREPORT.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USERADMIN.
+
+      *    BATCH USER MAINTENANCE - ADDS OR UPDATES A USERFILE ROW
+      *    (USER ID, PASSWORD HASH, ROLE) FOR MAINHRMS'S LOGIN SCREEN.
+      *    ROLE MUST BE ONE OF WRITE, DELETE, READ OR ADMIN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USERFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS USERID
+           FILE STATUS IS FSU.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD USERFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/USER.DAT".
+       01 USERREC.
+           03 USERID           PIC X(8).
+           03 USER-PWD-HASH    PIC 9(10).
+           03 USER-ROLE        PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       77 FSU           PIC XX.
+       77 WS-PWD        PIC X(20).
+       77 WS-HASH       PIC 9(10).
+       77 WS-ROLE-OK    PIC X VALUE "N".
+       01 WS-HASH-WORK.
+           03 WS-HASH-I    PIC 9(4).
+           03 WS-HASH-ACC  PIC 9(10).
+           03 WS-HASH-CH   PIC 9(3).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "ENTER USER ID (8 CHARS)   :".
+           ACCEPT USERID.
+           DISPLAY "ENTER PASSWORD            :".
+           ACCEPT WS-PWD.
+           MOVE "N" TO WS-ROLE-OK.
+           PERFORM UNTIL WS-ROLE-OK = "Y"
+              DISPLAY "ENTER ROLE (WRITE/DELETE/READ/ADMIN) :"
+              ACCEPT USER-ROLE
+              IF USER-ROLE = "WRITE" OR "DELETE" OR "READ" OR "ADMIN"
+                 MOVE "Y" TO WS-ROLE-OK
+              ELSE
+                 DISPLAY "INVALID ROLE - MUST BE WRITE, DELETE, "
+                         "READ OR ADMIN"
+              END-IF
+           END-PERFORM.
+           PERFORM HASH-PASSWORD-PARA.
+           MOVE WS-HASH TO USER-PWD-HASH.
+           OPEN I-O USERFILE.
+           IF FSU = 30
+              OPEN OUTPUT USERFILE.
+           WRITE USERREC
+              INVALID KEY
+                 REWRITE USERREC
+           END-WRITE.
+           CLOSE USERFILE.
+           DISPLAY "USER " USERID " SAVED WITH ROLE " USER-ROLE.
+           STOP RUN.
+
+       HASH-PASSWORD-PARA.
+           MOVE ZERO TO WS-HASH-ACC.
+           PERFORM VARYING WS-HASH-I FROM 1 BY 1
+                 UNTIL WS-HASH-I > 20
+              MOVE FUNCTION ORD(WS-PWD(WS-HASH-I:1)) TO WS-HASH-CH
+              COMPUTE WS-HASH-ACC =
+                 FUNCTION MOD((WS-HASH-ACC * 31) + WS-HASH-CH,
+                 9999999999)
+           END-PERFORM.
+           MOVE WS-HASH-ACC TO WS-HASH.
+
+       END PROGRAM USERADMIN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCINCR.
+
+      *    BATCH YEAR-END INCREMENT RUN - FOR A GIVEN GRADE (EGRDNO/
+      *    GGRADE) AND PERCENTAGE, SCANS EMPFILE FOR MATCHING
+      *    EMPLOYEES, CARRIES FORWARD EACH EMPLOYEE'S LATEST
+      *    REVISIONFILE ROW (BY REMPID ALTERNATE KEY), APPLIES THE
+      *    PERCENTAGE TO RBASIC, WRITES A NEW REVISIONREC DATED TODAY,
+      *    AND WRITES AN INCREMENT LINE PER EMPLOYEE TO
+      *    DATA/HCINCR.DAT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS EEMPID
+           FILE STATUS IS FSE.
+
+           SELECT GRADEFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS GGRADE
+           FILE STATUS IS FSG.
+
+           SELECT REVISIONFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS RREVID
+           ALTERNATE RECORD KEY IS REMPID
+           WITH DUPLICATES
+           FILE STATUS IS FSR.
+
+           SELECT HCINCRFILE ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/EMP.DAT".
+       01 EMPREC.
+           02 EEMPID    PIC X(6).
+           02 EEMPNAME  PIC X(25).
+           02 EEMPADDR  PIC X(30).
+           02 EPHONE    PIC X(10).
+           02 EDOJ      PIC X(10).
+           02 EDIP      PIC X(10).
+           02 EUG       PIC X(4).
+           02 EPG       PIC X(4).
+           02 EPROFQ    PIC X(4).
+           02 ESKILL    PIC X(10).
+           02 EGRDNO    PIC 99.
+           02 EBRNID    PIC X(6).
+           02 EDESID    PIC X(6).
+           02 EDEPID    PIC X(6).
+
+       FD GRADEFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/GRADE.DAT".
+       01 GRADEREC.
+           02 GGRADE   PIC 99.
+           02 GDESIGN  PIC X(25).
+
+       FD REVISIONFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/REVISION.DAT".
+       01 REVISIONREC.
+           02 RREVID   PIC X(6).
+           02 REMPID   PIC X(6).
+           02 RDESCODE PIC X(6).
+           02 RBASIC   PIC 9(6)V99.
+           02 RHRA     PIC 9(6)V99.
+           02 RDPA     PIC 9(6)V99.
+           02 RPPA     PIC 9(6)V99.
+           02 REDUA    PIC 9(6)V99.
+           02 RTECHJR  PIC 9(6)V99.
+           02 RLUNCHA  PIC 9(6)V99.
+           02 RCONVEY  PIC 9(6)V99.
+           02 RBUSATR  PIC 9(6)V99.
+           02 RLTA     PIC 9(6)V99.
+           02 RPF      PIC 9(6)V99.
+           02 RESI     PIC 9(6)V99.
+           02 RREVDATE PIC X(10).
+
+       FD HCINCRFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/HCINCR.DAT".
+       01 HCINCRREC.
+           02 HIEMPID     PIC X(6).
+           02 FILLER      PIC X(1) VALUE SPACE.
+           02 HIOLDBASIC  PIC Z(6)9.99.
+           02 FILLER      PIC X(1) VALUE SPACE.
+           02 HINEWBASIC  PIC Z(6)9.99.
+           02 FILLER      PIC X(1) VALUE SPACE.
+           02 HIINCRAMT   PIC Z(6)9.99.
+
+       WORKING-STORAGE SECTION.
+       77 FSE  PIC XX.
+       77 FSG  PIC XX.
+       77 FSR  PIC XX.
+       77 FSS  PIC XX.
+       77 WS-EOF       PIC X VALUE "N".
+       77 WS-GRADE     PIC 99.
+       77 WS-PCT       PIC 9(3)V99.
+       77 WS-SYSDATE   PIC 9(8).
+       77 WS-TODAY     PIC X(10).
+       77 WS-REVSEQ    PIC 9(6) VALUE 900000.
+       77 WS-MAXSEQ-KEY PIC X(6) VALUE "900000".
+       77 WS-FOUND-REV PIC X VALUE "N".
+       77 WS-BESTDATE  PIC X(10).
+       77 WS-COUNT     PIC 9(6) VALUE ZERO.
+       77 WS-TOTIMPACT PIC 9(9)V99 VALUE ZERO.
+       77 WS-INCRAMT   PIC 9(6)V99.
+       01 WS-BEST-REV.
+           02 WB-RREVID   PIC X(6).
+           02 WB-REMPID   PIC X(6).
+           02 WB-RDESCODE PIC X(6).
+           02 WB-RBASIC   PIC 9(6)V99.
+           02 WB-RHRA     PIC 9(6)V99.
+           02 WB-RDPA     PIC 9(6)V99.
+           02 WB-RPPA     PIC 9(6)V99.
+           02 WB-REDUA    PIC 9(6)V99.
+           02 WB-RTECHJR  PIC 9(6)V99.
+           02 WB-RLUNCHA  PIC 9(6)V99.
+           02 WB-RCONVEY  PIC 9(6)V99.
+           02 WB-RBUSATR  PIC 9(6)V99.
+           02 WB-RLTA     PIC 9(6)V99.
+           02 WB-RPF      PIC 9(6)V99.
+           02 WB-RESI     PIC 9(6)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "ENTER GRADE NUMBER (EGRDNO/GGRADE) :".
+           ACCEPT WS-GRADE.
+           OPEN INPUT GRADEFILE.
+           MOVE WS-GRADE TO GGRADE.
+           READ GRADEFILE
+              INVALID KEY
+                 DISPLAY "GRADE " WS-GRADE " NOT FOUND ON GRADEFILE"
+                 CLOSE GRADEFILE
+                 STOP RUN
+           END-READ.
+           CLOSE GRADEFILE.
+           DISPLAY "ENTER INCREMENT PERCENTAGE         :".
+           ACCEPT WS-PCT.
+           ACCEPT WS-SYSDATE FROM DATE YYYYMMDD.
+           STRING WS-SYSDATE (1:4) DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-SYSDATE (5:2) DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-SYSDATE (7:2) DELIMITED BY SIZE
+             INTO WS-TODAY.
+           OPEN INPUT EMPFILE.
+           OPEN I-O REVISIONFILE.
+           OPEN OUTPUT HCINCRFILE.
+           PERFORM FIND-MAX-REVSEQ-PARA.
+           PERFORM UNTIL WS-EOF = "Y"
+              READ EMPFILE NEXT RECORD
+                 AT END MOVE "Y" TO WS-EOF
+                 NOT AT END
+                    IF EGRDNO = WS-GRADE
+                       PERFORM PROCESS-EMP-PARA
+                    END-IF
+              END-READ
+           END-PERFORM.
+           CLOSE EMPFILE.
+           CLOSE REVISIONFILE.
+           CLOSE HCINCRFILE.
+           DISPLAY "YEAR-END INCREMENT COMPLETE - " WS-COUNT
+                   " EMPLOYEES INCREMENTED, TOTAL IMPACT "
+                   WS-TOTIMPACT.
+           STOP RUN.
+
+       PROCESS-EMP-PARA.
+           PERFORM FIND-LATEST-REVISION-PARA.
+           IF WS-FOUND-REV = "Y"
+              PERFORM APPLY-INCREMENT-PARA
+           ELSE
+              DISPLAY "NO REVISION HISTORY FOR " EEMPID
+                      " - SKIPPED"
+           END-IF.
+
+       FIND-MAX-REVSEQ-PARA.
+           MOVE WS-MAXSEQ-KEY TO RREVID.
+           START REVISIONFILE KEY IS NOT LESS THAN RREVID
+              INVALID KEY MOVE "10" TO FSR.
+           IF FSR = "00"
+              PERFORM UNTIL FSR NOT = "00"
+                 READ REVISIONFILE NEXT RECORD
+                    AT END MOVE "10" TO FSR
+                    NOT AT END
+                       IF RREVID IS NUMERIC AND
+                          RREVID > WS-MAXSEQ-KEY
+                          MOVE RREVID TO WS-MAXSEQ-KEY
+                       END-IF
+                 END-READ
+              END-PERFORM
+           END-IF.
+           MOVE WS-MAXSEQ-KEY TO WS-REVSEQ.
+
+       FIND-LATEST-REVISION-PARA.
+           MOVE "N" TO WS-FOUND-REV.
+           MOVE SPACES TO WS-BESTDATE.
+           MOVE EEMPID TO REMPID.
+           START REVISIONFILE KEY IS EQUAL REMPID
+              INVALID KEY MOVE "10" TO FSR.
+           IF FSR = "00"
+              PERFORM UNTIL FSR NOT = "00"
+                 READ REVISIONFILE NEXT RECORD
+                    AT END MOVE "10" TO FSR
+                    NOT AT END
+                       IF REMPID = EEMPID
+                          IF WS-FOUND-REV = "N" OR
+                             RREVDATE > WS-BESTDATE
+                             MOVE "Y"       TO WS-FOUND-REV
+                             MOVE RREVDATE  TO WS-BESTDATE
+                             MOVE RREVID    TO WB-RREVID
+                             MOVE REMPID    TO WB-REMPID
+                             MOVE RDESCODE  TO WB-RDESCODE
+                             MOVE RBASIC    TO WB-RBASIC
+                             MOVE RHRA      TO WB-RHRA
+                             MOVE RDPA      TO WB-RDPA
+                             MOVE RPPA      TO WB-RPPA
+                             MOVE REDUA     TO WB-REDUA
+                             MOVE RTECHJR   TO WB-RTECHJR
+                             MOVE RLUNCHA   TO WB-RLUNCHA
+                             MOVE RCONVEY   TO WB-RCONVEY
+                             MOVE RBUSATR   TO WB-RBUSATR
+                             MOVE RLTA      TO WB-RLTA
+                             MOVE RPF       TO WB-RPF
+                             MOVE RESI      TO WB-RESI
+                          END-IF
+                       ELSE
+                          MOVE "10" TO FSR
+                       END-IF
+                 END-READ
+              END-PERFORM
+           END-IF.
+
+       APPLY-INCREMENT-PARA.
+           ADD 1 TO WS-REVSEQ.
+           MOVE WS-REVSEQ   TO RREVID.
+           MOVE WB-REMPID   TO REMPID.
+           MOVE WB-RDESCODE TO RDESCODE.
+           COMPUTE RBASIC ROUNDED =
+              WB-RBASIC + (WB-RBASIC * WS-PCT / 100).
+           MOVE WB-RHRA     TO RHRA.
+           MOVE WB-RDPA     TO RDPA.
+           MOVE WB-RPPA     TO RPPA.
+           MOVE WB-REDUA    TO REDUA.
+           MOVE WB-RTECHJR  TO RTECHJR.
+           MOVE WB-RLUNCHA  TO RLUNCHA.
+           MOVE WB-RCONVEY  TO RCONVEY.
+           MOVE WB-RBUSATR  TO RBUSATR.
+           MOVE WB-RLTA     TO RLTA.
+           MOVE WB-RPF      TO RPF.
+           MOVE WB-RESI     TO RESI.
+           MOVE WS-TODAY    TO RREVDATE.
+           WRITE REVISIONREC
+              INVALID KEY
+                 DISPLAY "DUPLICATE REVISION KEY FOR " EEMPID
+                         " - SKIPPED"
+              NOT INVALID KEY
+                 MOVE EEMPID     TO HIEMPID
+                 MOVE WB-RBASIC  TO HIOLDBASIC
+                 MOVE RBASIC     TO HINEWBASIC
+                 COMPUTE WS-INCRAMT = RBASIC - WB-RBASIC
+                 MOVE WS-INCRAMT TO HIINCRAMT
+                 WRITE HCINCRREC
+                 ADD 1 TO WS-COUNT
+                 ADD WS-INCRAMT TO WS-TOTIMPACT
+           END-WRITE.
+
+       END PROGRAM HCINCR.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BULKLOAD.
+
+      *    RESTARTABLE BULK-LOAD FOR ONBOARDING BATCHES - READS A
+      *    SEQUENTIAL EXTRACT FILE (ONE ROW PER NEW JOINER, PIPE
+      *    POSITIONED LIKE EMPEXPORTFILE) AND WRITES MATCHING EMPREC/
+      *    EMPPERSONALREC ROWS TO EMPFILE/EMPPERSONALFILE. A ROW WHOSE
+      *    EEMPID ALREADY EXISTS IS SKIPPED AND LOGGED TO
+      *    DATA/BULKLOAD.LOG RATHER THAN ABORTING THE RUN. EVERY ROW
+      *    PROCESSED (LOADED OR SKIPPED) IS CHECKPOINTED TO
+      *    DATA/BULKLOAD.CKP SO A RUN KILLED PARTWAY THROUGH RESUMES
+      *    AFTER THE LAST ROW PROCESSED INSTEAD OF RELOADING THE WHOLE
+      *    EXTRACT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BULKLOADFILE ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSBL.
+
+           SELECT EMPFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EEMPID
+           FILE STATUS IS FSE.
+
+           SELECT EMPPERSONALFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EPEMPID
+           FILE STATUS IS FSEP.
+
+           SELECT BULKLOADLOGFILE ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSLG.
+
+           SELECT CHECKPOINTFILE ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSCK.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BULKLOADFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/ONBOARD.DAT".
+       01 BULKLOADREC.
+           02 BLEMPID     PIC X(6).
+           02 FILLER      PIC X(1).
+           02 BLEMPNAME   PIC X(25).
+           02 FILLER      PIC X(1).
+           02 BLEMPADDR   PIC X(30).
+           02 FILLER      PIC X(1).
+           02 BLPHONE     PIC X(10).
+           02 FILLER      PIC X(1).
+           02 BLDOJ       PIC X(10).
+           02 FILLER      PIC X(1).
+           02 BLDIP       PIC X(10).
+           02 FILLER      PIC X(1).
+           02 BLUG        PIC X(4).
+           02 FILLER      PIC X(1).
+           02 BLPG        PIC X(4).
+           02 FILLER      PIC X(1).
+           02 BLPROFQ     PIC X(4).
+           02 FILLER      PIC X(1).
+           02 BLSKILL     PIC X(10).
+           02 FILLER      PIC X(1).
+           02 BLGRDNO     PIC 99.
+           02 FILLER      PIC X(1).
+           02 BLBRNID     PIC X(6).
+           02 FILLER      PIC X(1).
+           02 BLDESID     PIC X(6).
+           02 FILLER      PIC X(1).
+           02 BLDEPID     PIC X(6).
+           02 FILLER      PIC X(1).
+           02 BLTADD      PIC X(30).
+           02 FILLER      PIC X(1).
+           02 BLTPH       PIC X(10).
+           02 FILLER      PIC X(1).
+           02 BLDOB       PIC X(10).
+           02 FILLER      PIC X(1).
+           02 BLPOB       PIC X(10).
+           02 FILLER      PIC X(1).
+           02 BLLANG      PIC X(15).
+           02 FILLER      PIC X(1).
+           02 BLBLOOD     PIC X(4).
+           02 FILLER      PIC X(1).
+           02 BLWEIGHT    PIC 999.
+           02 FILLER      PIC X(1).
+           02 BLHEIGHT    PIC 999.
+           02 FILLER      PIC X(1).
+           02 BLVISION    PIC X(15).
+           02 FILLER      PIC X(1).
+           02 BLFATHER    PIC X(25).
+           02 FILLER      PIC X(1).
+           02 BLDOBF      PIC X(10).
+           02 FILLER      PIC X(1).
+           02 BLMOTHER    PIC X(25).
+           02 FILLER      PIC X(1).
+           02 BLDOBM      PIC X(10).
+           02 FILLER      PIC X(1).
+           02 BLSPOUSE    PIC X(25).
+           02 FILLER      PIC X(1).
+           02 BLCHILD     PIC X(25).
+           02 FILLER      PIC X(1).
+           02 BLDOBC      PIC X(10).
+
+       FD EMPFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/EMP.DAT".
+       01 EMPREC.
+           02 EEMPID    PIC X(6).
+           02 EEMPNAME  PIC X(25).
+           02 EEMPADDR  PIC X(30).
+           02 EPHONE    PIC X(10).
+           02 EDOJ      PIC X(10).
+           02 EDIP      PIC X(10).
+           02 EUG       PIC X(4).
+           02 EPG       PIC X(4).
+           02 EPROFQ    PIC X(4).
+           02 ESKILL    PIC X(10).
+           02 EGRDNO    PIC 99.
+           02 EBRNID    PIC X(6).
+           02 EDESID    PIC X(6).
+           02 EDEPID    PIC X(6).
+
+       FD EMPPERSONALFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/EMPPER.DAT".
+       01 EMPPERSONALREC.
+           02 EPEMPID  PIC X(6).
+           02 EPTADD   PIC X(30).
+           02 EPTPH    PIC X(10).
+           02 EPDOB    PIC X(10).
+           02 EPPOB    PIC X(10).
+           02 EPLANG   PIC X(15).
+           02 EPBLOOD  PIC X(4).
+           02 EPWEIGHT PIC 999.
+           02 EPHEIGHT PIC 999.
+           02 EPVISION PIC X(15).
+           02 EPFATHER PIC X(25).
+           02 EPDOBF   PIC X(10).
+           02 EPMOTHER PIC X(25).
+           02 EPDOBM   PIC X(10).
+           02 EPSPOUSE PIC X(25).
+           02 EPCHILD  PIC X(25).
+           02 EPDOBC   PIC X(10).
+
+       FD BULKLOADLOGFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/BULKLOAD.LOG".
+       01 BULKLOADLOGREC      PIC X(60).
+
+       FD CHECKPOINTFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DATA/BULKLOAD.CKP".
+       01 CHECKPOINTREC.
+           02 CK-COUNT  PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       77 FSBL  PIC XX.
+       77 FSE   PIC XX.
+       77 FSEP  PIC XX.
+       77 FSLG  PIC XX.
+       77 FSCK  PIC XX.
+       77 WS-EOF        PIC X VALUE "N".
+       77 WS-CK-COUNT   PIC 9(8) VALUE ZERO.
+       77 WS-SKIP-COUNT PIC 9(8) VALUE ZERO.
+       77 WS-SKIP-I     PIC 9(8).
+       77 WS-LOADED     PIC 9(6) VALUE ZERO.
+       77 WS-SKIPPED    PIC 9(6) VALUE ZERO.
+       77 WS-EMP-OK     PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM READ-CHECKPOINT-PARA.
+           OPEN INPUT BULKLOADFILE.
+           IF FSBL = "35"
+              DISPLAY "NO ONBOARDING EXTRACT FILE FOUND"
+              STOP RUN.
+           MOVE WS-CK-COUNT TO WS-SKIP-COUNT.
+           IF WS-SKIP-COUNT > ZERO
+              DISPLAY "RESUMING AFTER " WS-SKIP-COUNT
+                      " PREVIOUSLY PROCESSED ROWS"
+              PERFORM SKIP-PROCESSED-PARA
+                 VARYING WS-SKIP-I FROM 1 BY 1
+                 UNTIL WS-SKIP-I > WS-SKIP-COUNT OR WS-EOF = "Y"
+           END-IF.
+           OPEN I-O EMPFILE.
+           IF FSE = 30
+              OPEN OUTPUT EMPFILE.
+           OPEN I-O EMPPERSONALFILE.
+           IF FSEP = 30
+              OPEN OUTPUT EMPPERSONALFILE.
+           PERFORM UNTIL WS-EOF = "Y"
+              READ BULKLOADFILE
+                 AT END MOVE "Y" TO WS-EOF
+                 NOT AT END PERFORM LOAD-ROW-PARA
+              END-READ
+           END-PERFORM.
+           CLOSE BULKLOADFILE.
+           CLOSE EMPFILE.
+           CLOSE EMPPERSONALFILE.
+           DISPLAY "BULK LOAD COMPLETE - " WS-LOADED " LOADED, "
+                   WS-SKIPPED " SKIPPED (DUPLICATE KEY)".
+           STOP RUN.
+
+       SKIP-PROCESSED-PARA.
+           READ BULKLOADFILE
+              AT END MOVE "Y" TO WS-EOF
+           END-READ.
+
+       READ-CHECKPOINT-PARA.
+           OPEN INPUT CHECKPOINTFILE.
+           IF FSCK = "00"
+              READ CHECKPOINTFILE
+                 AT END MOVE ZERO TO WS-CK-COUNT
+                 NOT AT END MOVE CK-COUNT TO WS-CK-COUNT
+              END-READ
+           ELSE
+              MOVE ZERO TO WS-CK-COUNT
+           END-IF.
+           CLOSE CHECKPOINTFILE.
+
+       WRITE-CHECKPOINT-PARA.
+           OPEN OUTPUT CHECKPOINTFILE.
+           MOVE WS-CK-COUNT TO CK-COUNT.
+           WRITE CHECKPOINTREC.
+           CLOSE CHECKPOINTFILE.
+
+       LOAD-ROW-PARA.
+           MOVE BLEMPID   TO EEMPID.
+           MOVE BLEMPNAME TO EEMPNAME.
+           MOVE BLEMPADDR TO EEMPADDR.
+           MOVE BLPHONE   TO EPHONE.
+           MOVE BLDOJ     TO EDOJ.
+           MOVE BLDIP     TO EDIP.
+           MOVE BLUG      TO EUG.
+           MOVE BLPG      TO EPG.
+           MOVE BLPROFQ   TO EPROFQ.
+           MOVE BLSKILL   TO ESKILL.
+           MOVE BLGRDNO   TO EGRDNO.
+           MOVE BLBRNID   TO EBRNID.
+           MOVE BLDESID   TO EDESID.
+           MOVE BLDEPID   TO EDEPID.
+           WRITE EMPREC
+              INVALID KEY
+                 MOVE "N" TO WS-EMP-OK
+                 MOVE SPACES TO BULKLOADLOGREC
+                 STRING "DUPLICATE EEMPID " DELIMITED BY SIZE
+                        BLEMPID DELIMITED BY SIZE
+                        " - EMPFILE ROW NOT WRITTEN" DELIMITED BY SIZE
+                   INTO BULKLOADLOGREC
+                 PERFORM WRITE-LOG-PARA
+                 ADD 1 TO WS-SKIPPED
+              NOT INVALID KEY
+                 MOVE "Y" TO WS-EMP-OK
+           END-WRITE.
+           MOVE BLEMPID   TO EPEMPID.
+           MOVE BLTADD    TO EPTADD.
+           MOVE BLTPH     TO EPTPH.
+           MOVE BLDOB     TO EPDOB.
+           MOVE BLPOB     TO EPPOB.
+           MOVE BLLANG    TO EPLANG.
+           MOVE BLBLOOD   TO EPBLOOD.
+           MOVE BLWEIGHT  TO EPWEIGHT.
+           MOVE BLHEIGHT  TO EPHEIGHT.
+           MOVE BLVISION  TO EPVISION.
+           MOVE BLFATHER  TO EPFATHER.
+           MOVE BLDOBF    TO EPDOBF.
+           MOVE BLMOTHER  TO EPMOTHER.
+           MOVE BLDOBM    TO EPDOBM.
+           MOVE BLSPOUSE  TO EPSPOUSE.
+           MOVE BLCHILD   TO EPCHILD.
+           MOVE BLDOBC    TO EPDOBC.
+      *    ATTEMPTED EVEN WHEN WS-EMP-OK = "N" SO A ROW KILLED BETWEEN
+      *    THE EMPREC WRITE AND THE CHECKPOINT UPDATE STILL GETS ITS
+      *    EMPPERSONALREC ROW COMPLETED ON RESTART INSTEAD OF BEING
+      *    PERMANENTLY DROPPED - ITS OWN INVALID KEY JUST MEANS THAT
+      *    ROW WAS ALREADY LOADED BY A PRIOR RUN (OR IS A GENUINE
+      *    DUPLICATE), NOT THAT ANYTHING NEEDS TO ROLL BACK.
+           WRITE EMPPERSONALREC
+              INVALID KEY
+                 MOVE SPACES TO BULKLOADLOGREC
+                 STRING "DUPLICATE EPEMPID " DELIMITED BY SIZE
+                        BLEMPID DELIMITED BY SIZE
+                        " - EMPPERSONALFILE ROW NOT WRITTEN"
+                           DELIMITED BY SIZE
+                   INTO BULKLOADLOGREC
+                 PERFORM WRITE-LOG-PARA
+           END-WRITE.
+           IF WS-EMP-OK = "Y"
+              ADD 1 TO WS-LOADED
+           END-IF.
+           ADD 1 TO WS-CK-COUNT.
+           PERFORM WRITE-CHECKPOINT-PARA.
+
+       WRITE-LOG-PARA.
+           OPEN EXTEND BULKLOADLOGFILE.
+           IF FSLG = "05" OR FSLG = "35"
+              CLOSE BULKLOADLOGFILE
+              OPEN OUTPUT BULKLOADLOGFILE.
+           WRITE BULKLOADLOGREC.
+           CLOSE BULKLOADLOGFILE.
+
+       END PROGRAM BULKLOAD.
